@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-IMS-CKPT-DRIVER.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - BATCH.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. WRAPS TEST-SQL-IMS'S CHECKPOINT *
+000200*                AND RESTART LOGIC WITH A SEGMENT COUNTER SO AN   *
+000210*                OPERATOR NO LONGER HAS TO DECIDE BY FOLKLORE     *
+000220*                WHEN A GET NEXT LOOP NEEDS A MANUAL CHECKPOINT.  *
+000230******************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CKPT-TOKEN-FILE ASSIGN TO CKPTTOK
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-TOKEN-FILE-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340******************************************************************
+000350* RESTART TOKEN - LAST CHECKPOINTED EMPLOYEE-ID, WRITTEN AFTER    *
+000360* EVERY CHECKPOINT SO AN ABEND CAN RE-ENTER WITHOUT REPROCESSING  *
+000370* THE WHOLE NIGHT'S SEGMENTS.                                     *
+000380******************************************************************
+000390 FD  CKPT-TOKEN-FILE.
+000400 01  CKPT-TOKEN-RECORD.
+000410     05  CTR-LAST-CKPT-EMP-ID PIC 9(05).
+000420     05  CTR-CHECKPOINT-COUNT PIC 9(05).
+000430
+000440 WORKING-STORAGE SECTION.
+000450******************************************************************
+000460* IMS SEGMENT WORK AREAS - SAME SHAPE AS TEST-SQL-IMS             *
+000470******************************************************************
+000480 01  EMPLOYEE-ID             PIC 9(05).
+000490 01  DB-PCB                  PIC X(100).
+000500 01  SEGMENT-IO              PIC X(200).
+000510 01  SSA-AREA                PIC X(050).
+000520
+000530******************************************************************
+000540* CHECKPOINT/RESTART CONTROL FIELDS                               *
+000550******************************************************************
+000560 77  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 2000.
+000570 77  WS-SEGMENT-COUNT        PIC 9(09) COMP VALUE ZERO.
+000580 77  WS-SEGMENTS-SINCE-CKPT  PIC 9(09) COMP VALUE ZERO.
+000590 77  WS-CHECKPOINT-COUNT     PIC 9(05) COMP VALUE ZERO.
+000600 77  WS-LAST-CKPT-EMP-ID     PIC 9(05) VALUE ZERO.
+000610 77  WS-TOKEN-FILE-STATUS    PIC X(02) VALUE '00'.
+000620 77  WS-DLI-STATUS           PIC X(02) VALUE SPACES.
+000630
+000640 01  WS-SWITCHES.
+000650     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+000660         88  WS-END-OF-SEGMENTS          VALUE 'Y'.
+000670     05  WS-RESTART-SWITCH    PIC X(01) VALUE 'N'.
+000680         88  WS-RESTART-REQUESTED        VALUE 'Y'.
+000690
+000700 PROCEDURE DIVISION.
+000710******************************************************************
+000720* 0000-MAINLINE                                                  *
+000730******************************************************************
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INITIALIZE
+000760         THRU 1000-INITIALIZE-EXIT.
+000770
+000780     IF WS-RESTART-REQUESTED
+000790         PERFORM 4000-RESTART
+000800             THRU 4000-RESTART-EXIT
+000810     END-IF.
+000820
+000830     PERFORM 2000-PROCESS-SEGMENTS
+000840         THRU 2000-PROCESS-SEGMENTS-EXIT
+000850         UNTIL WS-END-OF-SEGMENTS.
+000860
+000870     PERFORM 9999-TERMINATE
+000880         THRU 9999-TERMINATE-EXIT.
+000890     STOP RUN.
+000900
+000910******************************************************************
+000920* 1000-INITIALIZE - DECIDE COLD START VS. RESTART-AFTER-ABEND.    *
+000930* OPENED INPUT AND CLOSED RIGHT BACK UP, THE SAME AS THE NIGHTLY  *
+000940* CAPACITY REPORT'S GROWTH-CONTROL-FILE - THE TOKEN FILE IS NEVER *
+000950* HELD OPEN I-O ACROSS THE RUN, SO THERE IS NO STALE SEQUENTIAL   *
+000960* READ POSITION FOR A LATER REWRITE TO TRIP OVER.                 *
+000970******************************************************************
+000980 1000-INITIALIZE.
+000990     OPEN INPUT CKPT-TOKEN-FILE.
+001000     IF WS-TOKEN-FILE-STATUS EQUAL '00'
+001010         READ CKPT-TOKEN-FILE INTO CKPT-TOKEN-RECORD
+001020         IF WS-TOKEN-FILE-STATUS EQUAL '00'
+001030             MOVE 'Y' TO WS-RESTART-SWITCH
+001040             MOVE CTR-LAST-CKPT-EMP-ID TO WS-LAST-CKPT-EMP-ID
+001050             MOVE CTR-CHECKPOINT-COUNT TO WS-CHECKPOINT-COUNT
+001060         END-IF
+001070         CLOSE CKPT-TOKEN-FILE
+001080     END-IF.
+001090 1000-INITIALIZE-EXIT.
+001100     EXIT.
+001110
+001120******************************************************************
+001130* 2000-PROCESS-SEGMENTS - ONE GET NEXT PER PASS                  *
+001140******************************************************************
+001150 2000-PROCESS-SEGMENTS.
+001160     MOVE SPACES TO WS-DLI-STATUS.
+001170     EXEC DLI
+001180         GET NEXT DB-PCB SEGMENT-IO
+001190         STATUS-CODE WS-DLI-STATUS
+001200     END-EXEC.
+001210
+001220     IF WS-DLI-STATUS EQUAL 'GB'
+001230         MOVE 'Y' TO WS-EOF-SWITCH
+001240         GO TO 2000-PROCESS-SEGMENTS-EXIT
+001250     END-IF.
+001260
+001270     ADD 1 TO WS-SEGMENT-COUNT
+001280     ADD 1 TO WS-SEGMENTS-SINCE-CKPT.
+001290
+001300     PERFORM 2200-CHECK-CHECKPOINT-DUE
+001310         THRU 2200-CHECK-CHECKPOINT-DUE-EXIT.
+001320 2000-PROCESS-SEGMENTS-EXIT.
+001330     EXIT.
+001340
+001350******************************************************************
+001360* 2200-CHECK-CHECKPOINT-DUE - EVERY N SEGMENTS, TAKE A CHECKPOINT*
+001370******************************************************************
+001380 2200-CHECK-CHECKPOINT-DUE.
+001390     IF WS-SEGMENTS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+001400         PERFORM 3000-CHECKPOINT
+001410             THRU 3000-CHECKPOINT-EXIT
+001420     END-IF.
+001430 2200-CHECK-CHECKPOINT-DUE-EXIT.
+001440     EXIT.
+001450
+001460******************************************************************
+001470* 3000-CHECKPOINT - SAME DLI CALL TEST-SQL-IMS ISSUES, PLUS A    *
+001480* RESTART TOKEN SO AN ABEND CAN RE-ENTER AT THE LAST CHECKPOINT. *
+001490* THE TOKEN FILE IS SEQUENTIAL, SO THE ONE-LINE TOKEN IS REPLACED*
+001500* BY CLOSING AND REOPENING OUTPUT EACH CHECKPOINT - THE SAME WAY *
+001510* GROWTH-CONTROL-FILE REPLACES ITS OWN ONE-LINE CONTROL RECORD - *
+001520* RATHER THAN A REWRITE, WHICH SEQUENTIAL ORGANIZATION ONLY      *
+001530* ALLOWS IMMEDIATELY AFTER READING THAT SAME RECORD.             *
+001540******************************************************************
+001550 3000-CHECKPOINT.
+001560     EXEC DLI
+001570         CHECKPOINT EMPLOYEE-ID
+001580         AREAS SEGMENT-IO
+001590     END-EXEC.
+001600
+001610     MOVE EMPLOYEE-ID TO WS-LAST-CKPT-EMP-ID.
+001620     ADD 1 TO WS-CHECKPOINT-COUNT.
+001630     MOVE ZERO TO WS-SEGMENTS-SINCE-CKPT.
+001640
+001650     MOVE WS-LAST-CKPT-EMP-ID TO CTR-LAST-CKPT-EMP-ID.
+001660     MOVE WS-CHECKPOINT-COUNT TO CTR-CHECKPOINT-COUNT.
+001670
+001680     OPEN OUTPUT CKPT-TOKEN-FILE.
+001690     WRITE CKPT-TOKEN-RECORD.
+001700     CLOSE CKPT-TOKEN-FILE.
+001710 3000-CHECKPOINT-EXIT.
+001720     EXIT.
+001730
+001740******************************************************************
+001750* 4000-RESTART - RE-ENTER THE SEGMENT LOOP AT THE LAST CHECKPOINT*
+001760******************************************************************
+001770 4000-RESTART.
+001780     MOVE WS-LAST-CKPT-EMP-ID TO EMPLOYEE-ID.
+001790     EXEC DLI
+001800         RESTART EMPLOYEE-ID
+001810         AREAS SEGMENT-IO
+001820     END-EXEC.
+001830     DISPLAY 'IMS CKPT DRIVER - RESTARTED AFTER EMPLOYEE-ID '
+001840         WS-LAST-CKPT-EMP-ID.
+001850 4000-RESTART-EXIT.
+001860     EXIT.
+001870
+001880******************************************************************
+001890* 9999-TERMINATE                                                 *
+001900******************************************************************
+001910 9999-TERMINATE.
+001920     DISPLAY 'IMS CKPT DRIVER - SEGMENTS PROCESSED: '
+001930         WS-SEGMENT-COUNT.
+001940     DISPLAY 'IMS CKPT DRIVER - CHECKPOINTS TAKEN:   '
+001950         WS-CHECKPOINT-COUNT.
+001960 9999-TERMINATE-EXIT.
+001970     EXIT.
