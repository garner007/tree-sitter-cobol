@@ -0,0 +1,396 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-XREF-UTILITY.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - BATCH CONTROL.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. IMPACT-ANALYSIS UTILITY THAT    *
+000200*                SCANS EACH PROGRAM'S SOURCE TEXT, TRACKS WHICH   *
+000210*                PARAGRAPH IT IS CURRENTLY IN, AND LISTS EVERY    *
+000220*                EXEC SQL/DLI/CICS BLOCK WITH ITS ENCLOSING       *
+000230*                PARAGRAPH AND THE TABLE/SEGMENT/DATASET IT       *
+000240*                TOUCHES, SO A SCHEMA CHANGE NO LONGER MEANS      *
+000250*                GREPPING EVERY PROGRAM IN THE SHOP BY HAND.      *
+000260******************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT XREF-CONTROL-CARDS ASSIGN TO XREFCTL
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+000330     SELECT XREF-REPORT ASSIGN TO XREFRPT
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000360     SELECT SOURCE-TEXT-FILE ASSIGN TO WS-CURRENT-DDNAME
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-SOURCE-FILE-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420*    ONE ROW PER PROGRAM TO SCAN - THE DDNAME ITS SOURCE TEXT IS
+000430*    ALLOCATED TO AND A SHORT LABEL FOR THE REPORT.
+000440 FD  XREF-CONTROL-CARDS.
+000450 01  XREF-CONTROL-CARD.
+000460     05  XC-DDNAME            PIC X(08).
+000470     05  XC-PROGRAM-LABEL     PIC X(20).
+000480
+000490 FD  XREF-REPORT.
+000500 01  XREF-REPORT-LINE         PIC X(80).
+000510
+000520*    ONE PROGRAM'S SOURCE, READ AS PLAIN TEXT ONE LINE AT A TIME.
+000530 FD  SOURCE-TEXT-FILE.
+000540 01  SOURCE-TEXT-LINE         PIC X(80).
+000550
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-CONTROL-FILE-STATUS   PIC X(02) VALUE '00'.
+000580 01  WS-REPORT-FILE-STATUS    PIC X(02) VALUE '00'.
+000590 01  WS-SOURCE-FILE-STATUS    PIC X(02) VALUE '00'.
+000600
+000610 01  WS-CONTROL-EOF-SWITCH    PIC X(01) VALUE 'N'.
+000620     88  WS-NO-MORE-CONTROL-CARDS        VALUE 'Y'.
+000630 01  WS-SOURCE-EOF-SWITCH     PIC X(01) VALUE 'N'.
+000640     88  WS-NO-MORE-SOURCE-LINES         VALUE 'Y'.
+000650
+000660 01  WS-CURRENT-DDNAME        PIC X(08).
+000670 01  WS-CURRENT-PROGRAM-LABEL PIC X(20).
+000680 01  WS-CURRENT-PARAGRAPH     PIC X(30) VALUE SPACES.
+000690
+000700 01  WS-IN-EXEC-BLOCK-SWITCH  PIC X(01) VALUE 'N'.
+000710     88  WS-IN-EXEC-BLOCK               VALUE 'Y'.
+000720 01  WS-EXEC-TYPE             PIC X(04) VALUE SPACES.
+000730 01  WS-EXEC-BLOCK-TEXT       PIC X(400) VALUE SPACES.
+000740 01  WS-EXEC-BLOCK-POINTER    PIC 9(04) VALUE 1.
+000750 01  WS-REFERENCED-NAME       PIC X(20) VALUE SPACES.
+000760 01  WS-MATCH-TALLY           PIC 9(04) COMP VALUE ZERO.
+000770 01  WS-XREF-COUNT            PIC 9(07) VALUE ZERO.
+000780
+000790*    COLUMN-8-ANCHORED "IS THIS LINE A PARAGRAPH HEADER" SCAN -
+000800*    A PARAGRAPH NAME IS THE ONLY TOKEN ON ITS LINE, SO THE FIRST
+000810*    SPACE AFTER COLUMN 8 IS NOT REACHED BEFORE THE PERIOD THAT
+000820*    ENDS IT.
+000830 01  WS-SCAN-POS              PIC 9(04) COMP.
+000840 01  WS-PERIOD-POS            PIC 9(04) COMP VALUE ZERO.
+000850 01  WS-SCAN-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+000860     88  WS-FOUND-SPACE                 VALUE 'S'.
+000870     88  WS-FOUND-PERIOD                VALUE 'P'.
+000880
+000890 01  WS-XREF-LINE.
+000900     05  WS-XL-PROGRAM        PIC X(20).
+000910     05  FILLER               PIC X(02) VALUE SPACES.
+000920     05  WS-XL-PARAGRAPH      PIC X(30).
+000930     05  FILLER               PIC X(02) VALUE SPACES.
+000940     05  WS-XL-TYPE           PIC X(04).
+000950     05  FILLER               PIC X(02) VALUE SPACES.
+000960     05  WS-XL-REFERENCE      PIC X(20).
+000970
+000980 PROCEDURE DIVISION.
+000990******************************************************************
+001000* 0000-MAINLINE                                                  *
+001010******************************************************************
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE
+001040         THRU 1000-INITIALIZE-EXIT.
+001050
+001060     PERFORM 2000-PROCESS-ONE-CONTROL-CARD
+001070         THRU 2000-PROCESS-ONE-CONTROL-CARD-EXIT
+001080         UNTIL WS-NO-MORE-CONTROL-CARDS.
+001090
+001100     PERFORM 9999-TERMINATE
+001110         THRU 9999-TERMINATE-EXIT.
+001120
+001130******************************************************************
+001140* 1000-INITIALIZE                                                *
+001150******************************************************************
+001160 1000-INITIALIZE.
+001170     OPEN INPUT  XREF-CONTROL-CARDS.
+001180     OPEN OUTPUT XREF-REPORT.
+001190 1000-INITIALIZE-EXIT.
+001200     EXIT.
+001210
+001220******************************************************************
+001230* 2000-PROCESS-ONE-CONTROL-CARD - ONE PROGRAM'S SOURCE PER CARD. *
+001240******************************************************************
+001250 2000-PROCESS-ONE-CONTROL-CARD.
+001260     READ XREF-CONTROL-CARDS
+001270         AT END
+001280             MOVE 'Y' TO WS-CONTROL-EOF-SWITCH
+001290         NOT AT END
+001300             MOVE XC-DDNAME        TO WS-CURRENT-DDNAME
+001310             MOVE XC-PROGRAM-LABEL TO WS-CURRENT-PROGRAM-LABEL
+001320             PERFORM 3000-SCAN-ONE-PROGRAM
+001330                 THRU 3000-SCAN-ONE-PROGRAM-EXIT
+001340     END-READ.
+001350 2000-PROCESS-ONE-CONTROL-CARD-EXIT.
+001360     EXIT.
+001370
+001380******************************************************************
+001390* 3000-SCAN-ONE-PROGRAM                                          *
+001400******************************************************************
+001410 3000-SCAN-ONE-PROGRAM.
+001420     MOVE SPACES TO WS-CURRENT-PARAGRAPH.
+001430     MOVE 'N'    TO WS-IN-EXEC-BLOCK-SWITCH.
+001440     MOVE 'N'    TO WS-SOURCE-EOF-SWITCH.
+001450
+001460     OPEN INPUT SOURCE-TEXT-FILE.
+001470
+001480     PERFORM 3100-PROCESS-ONE-SOURCE-LINE
+001490         THRU 3100-PROCESS-ONE-SOURCE-LINE-EXIT
+001500         UNTIL WS-NO-MORE-SOURCE-LINES.
+001510
+001520     CLOSE SOURCE-TEXT-FILE.
+001530 3000-SCAN-ONE-PROGRAM-EXIT.
+001540     EXIT.
+001550
+001560 3100-PROCESS-ONE-SOURCE-LINE.
+001570     READ SOURCE-TEXT-FILE
+001580         AT END
+001590             MOVE 'Y' TO WS-SOURCE-EOF-SWITCH
+001600         NOT AT END
+001610             IF SOURCE-TEXT-LINE (7:1) NOT = '*'
+001620                 IF WS-IN-EXEC-BLOCK
+001630                     PERFORM 3300-ACCUMULATE-EXEC-LINE
+001640                         THRU 3300-ACCUMULATE-EXEC-LINE-EXIT
+001650                 ELSE
+001660                     PERFORM 3200-CHECK-PARAGRAPH-OR-EXEC
+001670                         THRU 3200-CHECK-PARAGRAPH-OR-EXEC-EXIT
+001680                 END-IF
+001690             END-IF
+001700     END-READ.
+001710 3100-PROCESS-ONE-SOURCE-LINE-EXIT.
+001720     EXIT.
+001730
+001740******************************************************************
+001750* 3200-CHECK-PARAGRAPH-OR-EXEC - NOT CURRENTLY INSIDE A BLOCK.   *
+001760* EITHER THIS LINE NAMES A NEW PARAGRAPH OR OPENS A NEW ONE.     *
+001770******************************************************************
+001780 3200-CHECK-PARAGRAPH-OR-EXEC.
+001790     IF SOURCE-TEXT-LINE (8:1) NOT = SPACE
+001800         PERFORM 3210-CHECK-FOR-PARAGRAPH-HEADER
+001810             THRU 3210-CHECK-FOR-PARAGRAPH-HEADER-EXIT
+001820     END-IF.
+001830
+001840     MOVE ZERO TO WS-MATCH-TALLY.
+001850     INSPECT SOURCE-TEXT-LINE TALLYING WS-MATCH-TALLY
+001860         FOR ALL 'EXEC SQL'.
+001870     IF WS-MATCH-TALLY > ZERO
+001880         MOVE 'SQL ' TO WS-EXEC-TYPE
+001890         PERFORM 3250-OPEN-EXEC-BLOCK
+001900             THRU 3250-OPEN-EXEC-BLOCK-EXIT
+001910         GO TO 3200-CHECK-PARAGRAPH-OR-EXEC-EXIT
+001920     END-IF.
+001930
+001940     MOVE ZERO TO WS-MATCH-TALLY.
+001950     INSPECT SOURCE-TEXT-LINE TALLYING WS-MATCH-TALLY
+001960         FOR ALL 'EXEC DLI'.
+001970     IF WS-MATCH-TALLY > ZERO
+001980         MOVE 'DLI ' TO WS-EXEC-TYPE
+001990         PERFORM 3250-OPEN-EXEC-BLOCK
+002000             THRU 3250-OPEN-EXEC-BLOCK-EXIT
+002010         GO TO 3200-CHECK-PARAGRAPH-OR-EXEC-EXIT
+002020     END-IF.
+002030
+002040     MOVE ZERO TO WS-MATCH-TALLY.
+002050     INSPECT SOURCE-TEXT-LINE TALLYING WS-MATCH-TALLY
+002060         FOR ALL 'EXEC CICS'.
+002070     IF WS-MATCH-TALLY > ZERO
+002080         MOVE 'CICS' TO WS-EXEC-TYPE
+002090         PERFORM 3250-OPEN-EXEC-BLOCK
+002100             THRU 3250-OPEN-EXEC-BLOCK-EXIT
+002110     END-IF.
+002120 3200-CHECK-PARAGRAPH-OR-EXEC-EXIT.
+002130     EXIT.
+002140
+002150******************************************************************
+002160* 3210-CHECK-FOR-PARAGRAPH-HEADER - SCAN FROM COLUMN 8 UNTIL THE *
+002170* FIRST SPACE OR PERIOD. A PERIOD REACHED BEFORE ANY SPACE MEANS *
+002180* THE WHOLE TOKEN IS A PARAGRAPH (OR SECTION/DIVISION) NAME.     *
+002190******************************************************************
+002200 3210-CHECK-FOR-PARAGRAPH-HEADER.
+002210     MOVE 'N' TO WS-SCAN-FOUND-SWITCH.
+002220     MOVE ZERO TO WS-PERIOD-POS.
+002230
+002240     PERFORM 3211-SCAN-ONE-CHARACTER
+002250         THRU 3211-SCAN-ONE-CHARACTER-EXIT
+002260         VARYING WS-SCAN-POS FROM 8 BY 1
+002270         UNTIL WS-SCAN-POS > 80
+002280            OR WS-FOUND-SPACE
+002290            OR WS-FOUND-PERIOD.
+002300
+002310     IF WS-FOUND-PERIOD AND WS-PERIOD-POS > 8
+002320         MOVE SPACES TO WS-CURRENT-PARAGRAPH
+002330         MOVE SOURCE-TEXT-LINE (8: WS-PERIOD-POS - 8)
+002340             TO WS-CURRENT-PARAGRAPH
+002350     END-IF.
+002360 3210-CHECK-FOR-PARAGRAPH-HEADER-EXIT.
+002370     EXIT.
+002380
+002390 3211-SCAN-ONE-CHARACTER.
+002400     IF SOURCE-TEXT-LINE (WS-SCAN-POS:1) = SPACE
+002410         SET WS-FOUND-SPACE TO TRUE
+002420     ELSE
+002430         IF SOURCE-TEXT-LINE (WS-SCAN-POS:1) = '.'
+002440             SET WS-FOUND-PERIOD TO TRUE
+002450             MOVE WS-SCAN-POS TO WS-PERIOD-POS
+002460         END-IF
+002470     END-IF.
+002480 3211-SCAN-ONE-CHARACTER-EXIT.
+002490     EXIT.
+002500
+002510******************************************************************
+002520* 3250-OPEN-EXEC-BLOCK - START ACCUMULATING THIS BLOCK'S TEXT.   *
+002530******************************************************************
+002540 3250-OPEN-EXEC-BLOCK.
+002550     MOVE 'Y'    TO WS-IN-EXEC-BLOCK-SWITCH.
+002560     MOVE SPACES TO WS-EXEC-BLOCK-TEXT.
+002570     MOVE 1      TO WS-EXEC-BLOCK-POINTER.
+002580     MOVE SPACES TO WS-REFERENCED-NAME.
+002590
+002600     PERFORM 3300-ACCUMULATE-EXEC-LINE
+002610         THRU 3300-ACCUMULATE-EXEC-LINE-EXIT.
+002620 3250-OPEN-EXEC-BLOCK-EXIT.
+002630     EXIT.
+002640
+002650******************************************************************
+002660* 3300-ACCUMULATE-EXEC-LINE - INSIDE A BLOCK. ADD THIS LINE TO   *
+002670* THE BLOCK BUFFER; CLOSE THE BLOCK ONCE END-EXEC IS SEEN.       *
+002680******************************************************************
+002690 3300-ACCUMULATE-EXEC-LINE.
+002700     STRING SOURCE-TEXT-LINE DELIMITED BY SIZE
+002710         INTO WS-EXEC-BLOCK-TEXT
+002720         WITH POINTER WS-EXEC-BLOCK-POINTER
+002730         ON OVERFLOW
+002740             CONTINUE
+002750     END-STRING.
+002760
+002770     MOVE ZERO TO WS-MATCH-TALLY.
+002780     INSPECT SOURCE-TEXT-LINE TALLYING WS-MATCH-TALLY
+002790         FOR ALL 'END-EXEC'.
+002800     IF WS-MATCH-TALLY > ZERO
+002810         PERFORM 3400-CLOSE-EXEC-BLOCK
+002820             THRU 3400-CLOSE-EXEC-BLOCK-EXIT
+002830     END-IF.
+002840 3300-ACCUMULATE-EXEC-LINE-EXIT.
+002850     EXIT.
+002860
+002870******************************************************************
+002880* 3400-CLOSE-EXEC-BLOCK - BLOCK IS COMPLETE. EXTRACT THE         *
+002890* REFERENCED TABLE/SEGMENT/DATASET AND WRITE THE XREF LINE.      *
+002900******************************************************************
+002910 3400-CLOSE-EXEC-BLOCK.
+002920     PERFORM 3410-EXTRACT-REFERENCED-NAME
+002930         THRU 3410-EXTRACT-REFERENCED-NAME-EXIT.
+002940
+002950     MOVE WS-CURRENT-PROGRAM-LABEL TO WS-XL-PROGRAM.
+002960     MOVE WS-CURRENT-PARAGRAPH     TO WS-XL-PARAGRAPH.
+002970     MOVE WS-EXEC-TYPE             TO WS-XL-TYPE.
+002980     MOVE WS-REFERENCED-NAME       TO WS-XL-REFERENCE.
+002990     WRITE XREF-REPORT-LINE FROM WS-XREF-LINE.
+003000     ADD 1 TO WS-XREF-COUNT.
+003010
+003020     MOVE 'N'    TO WS-IN-EXEC-BLOCK-SWITCH.
+003030     MOVE SPACES TO WS-EXEC-BLOCK-TEXT.
+003040     MOVE 1      TO WS-EXEC-BLOCK-POINTER.
+003050 3400-CLOSE-EXEC-BLOCK-EXIT.
+003060     EXIT.
+003070
+003080******************************************************************
+003090* 3410-EXTRACT-REFERENCED-NAME - A SMALL, KNOWN VOCABULARY OF    *
+003100* TABLE/SEGMENT/DATASET NAMES COVERS EVERY EXEC BLOCK IN THIS    *
+003110* SHOP TODAY. CHECKED MOST-SPECIFIC FIRST.                       *
+003120******************************************************************
+003130 3410-EXTRACT-REFERENCED-NAME.
+003140     MOVE SPACES TO WS-REFERENCED-NAME.
+003150
+003160     EVALUATE TRUE
+003170         WHEN WS-EXEC-TYPE = 'SQL '
+003180             PERFORM 3420-EXTRACT-SQL-TABLE
+003190                 THRU 3420-EXTRACT-SQL-TABLE-EXIT
+003200         WHEN WS-EXEC-TYPE = 'CICS'
+003210             PERFORM 3430-EXTRACT-CICS-DATASET
+003220                 THRU 3430-EXTRACT-CICS-DATASET-EXIT
+003230         WHEN WS-EXEC-TYPE = 'DLI '
+003240             PERFORM 3440-EXTRACT-DLI-SEGMENT
+003250                 THRU 3440-EXTRACT-DLI-SEGMENT-EXIT
+003260     END-EVALUATE.
+003270 3410-EXTRACT-REFERENCED-NAME-EXIT.
+003280     EXIT.
+003290
+003300 3420-EXTRACT-SQL-TABLE.
+003310     MOVE ZERO TO WS-MATCH-TALLY.
+003320     INSPECT WS-EXEC-BLOCK-TEXT TALLYING WS-MATCH-TALLY
+003330         FOR ALL 'EMPLOYEE_AUDIT_LOG'.
+003340     IF WS-MATCH-TALLY > ZERO
+003350         MOVE 'EMPLOYEE_AUDIT_LOG' TO WS-REFERENCED-NAME
+003360         GO TO 3420-EXTRACT-SQL-TABLE-EXIT
+003370     END-IF.
+003380
+003390     MOVE ZERO TO WS-MATCH-TALLY.
+003400     INSPECT WS-EXEC-BLOCK-TEXT TALLYING WS-MATCH-TALLY
+003410         FOR ALL 'EMPLOYEE_TABLE'.
+003420     IF WS-MATCH-TALLY > ZERO
+003430         MOVE 'EMPLOYEE_TABLE' TO WS-REFERENCED-NAME
+003440         GO TO 3420-EXTRACT-SQL-TABLE-EXIT
+003450     END-IF.
+003460
+003470     MOVE ZERO TO WS-MATCH-TALLY.
+003480     INSPECT WS-EXEC-BLOCK-TEXT TALLYING WS-MATCH-TALLY
+003490         FOR ALL 'SYSDUMMY1'.
+003500     IF WS-MATCH-TALLY > ZERO
+003510         MOVE 'SYSIBM.SYSDUMMY1' TO WS-REFERENCED-NAME
+003520         GO TO 3420-EXTRACT-SQL-TABLE-EXIT
+003530     END-IF.
+003540
+003550     MOVE ZERO TO WS-MATCH-TALLY.
+003560     INSPECT WS-EXEC-BLOCK-TEXT TALLYING WS-MATCH-TALLY
+003570         FOR ALL 'EMPLOYEE'.
+003580     IF WS-MATCH-TALLY > ZERO
+003590         MOVE 'EMPLOYEE' TO WS-REFERENCED-NAME
+003600     END-IF.
+003610 3420-EXTRACT-SQL-TABLE-EXIT.
+003620     EXIT.
+003630
+003640 3430-EXTRACT-CICS-DATASET.
+003650     MOVE ZERO TO WS-MATCH-TALLY.
+003660     INSPECT WS-EXEC-BLOCK-TEXT TALLYING WS-MATCH-TALLY
+003670         FOR ALL 'DATASET(''EMPLOYEE'')'.
+003680     IF WS-MATCH-TALLY > ZERO
+003690         MOVE 'EMPLOYEE' TO WS-REFERENCED-NAME
+003700     END-IF.
+003710 3430-EXTRACT-CICS-DATASET-EXIT.
+003720     EXIT.
+003730
+003740 3440-EXTRACT-DLI-SEGMENT.
+003750     MOVE ZERO TO WS-MATCH-TALLY.
+003760     INSPECT WS-EXEC-BLOCK-TEXT TALLYING WS-MATCH-TALLY
+003770         FOR ALL 'PCB-EMPLOYEE'.
+003780     IF WS-MATCH-TALLY > ZERO
+003790         MOVE 'PCB-EMPLOYEE' TO WS-REFERENCED-NAME
+003800         GO TO 3440-EXTRACT-DLI-SEGMENT-EXIT
+003810     END-IF.
+003820
+003830     MOVE ZERO TO WS-MATCH-TALLY.
+003840     INSPECT WS-EXEC-BLOCK-TEXT TALLYING WS-MATCH-TALLY
+003850         FOR ALL 'DB-PCB'.
+003860     IF WS-MATCH-TALLY > ZERO
+003870         MOVE 'DB-PCB' TO WS-REFERENCED-NAME
+003880     END-IF.
+003890 3440-EXTRACT-DLI-SEGMENT-EXIT.
+003900     EXIT.
+003910
+003920******************************************************************
+003930* 9999-TERMINATE                                                 *
+003940******************************************************************
+003950 9999-TERMINATE.
+003960     DISPLAY '================================================'.
+003970     DISPLAY 'EMPLOYEE XREF UTILITY - EXEC SQL/DLI/CICS IMPACT'.
+003980     DISPLAY '================================================'.
+003990     DISPLAY 'EXEC BLOCKS CATALOGUED . . . . . : ' WS-XREF-COUNT.
+004000     DISPLAY '================================================'.
+004010     CLOSE XREF-CONTROL-CARDS.
+004020     CLOSE XREF-REPORT.
+004030     STOP RUN.
+004040 9999-TERMINATE-EXIT.
+004050     EXIT.
