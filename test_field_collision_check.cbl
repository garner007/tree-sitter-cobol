@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-FIELD-COLLISION-CHECK.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - BATCH CONTROL.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. PRE-BATCH-WINDOW CHECK THAT     *
+000200*                THE 01-LEVEL FIELD NAMES GOING INTO TONIGHT'S    *
+000210*                BUILD DO NOT COLLIDE WITH THE SHARED EMPMAST      *
+000220*                COPYBOOK'S FIELD NAMES, SINCE A COLLIDING NAME    *
+000230*                COMPILED AHEAD OF A COPY EMPMAST STATEMENT WOULD   *
+000240*                SILENTLY SHADOW THE SHARED FIELD INSTEAD OF       *
+000250*                FAILING THE COMPILE.                              *
+000260******************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CANDIDATE-FIELD-NAMES ASSIGN TO FLDNAMES
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-CANDIDATE-FILE-STATUS.
+000330     SELECT COLLISION-REPORT ASSIGN TO COLLRPT
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390*    ONE CANDIDATE 01-LEVEL FIELD NAME PER ROW, EXTRACTED FROM THE
+000400*    COPYBOOKS AND PROGRAMS GOING INTO TONIGHT'S BUILD.
+000410 FD  CANDIDATE-FIELD-NAMES.
+000420 01  CANDIDATE-FIELD-NAME-RECORD.
+000430     05  CFN-SOURCE-MEMBER     PIC X(08).
+000440     05  CFN-FIELD-NAME        PIC X(30).
+000450
+000460 FD  COLLISION-REPORT.
+000470 01  COLLISION-REPORT-LINE     PIC X(80).
+000480
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-CANDIDATE-FILE-STATUS  PIC X(02) VALUE '00'.
+000510 01  WS-REPORT-FILE-STATUS     PIC X(02) VALUE '00'.
+000520 01  WS-CANDIDATE-EOF-SWITCH   PIC X(01) VALUE 'N'.
+000530     88  WS-NO-MORE-CANDIDATES           VALUE 'Y'.
+000540
+000550******************************************************************
+000560* MASTER LIST OF NAMES RESERVED BY THE SHARED EMPMAST COPYBOOK.   *
+000570* KEPT IN STEP WITH COPYBOOKS/EMPMAST.CPY BY HAND SINCE THIS IS    *
+000580* A SMALL, SLOW-CHANGING COPYBOOK.                                *
+000590******************************************************************
+000600 01  WS-EMPMAST-FIELD-COUNT    PIC 9(02) VALUE 4.
+000610 01  WS-EMPMAST-FIELD-TABLE.
+000620     05  FILLER           PIC X(30) VALUE 'EMPLOYEE-ID'.
+000630     05  FILLER           PIC X(30) VALUE 'EMPLOYEE-NAME'.
+000640     05  FILLER           PIC X(30) VALUE 'EMPLOYEE-PAY-RATE'.
+000650     05  FILLER           PIC X(30)
+000660         VALUE 'EMPLOYEE-PAY-RATE-EFF-DATE'.
+000670 01  WS-EMPMAST-FIELD-REDEF REDEFINES WS-EMPMAST-FIELD-TABLE.
+000680     05  WS-EMPMAST-FIELD OCCURS 4 TIMES
+000690             INDEXED BY WS-EMPMAST-IDX   PIC X(30).
+000700
+000710 01  WS-COLLISION-LINE.
+000720     05  WS-CL-MEMBER          PIC X(08).
+000730     05  FILLER                PIC X(02) VALUE SPACES.
+000740     05  WS-CL-FIELD           PIC X(30).
+000750     05  FILLER                PIC X(02) VALUE SPACES.
+000760     05  WS-CL-MESSAGE         PIC X(38)
+000770             VALUE 'COLLIDES WITH SHARED EMPMAST FIELD'.
+000780
+000790 01  WS-CANDIDATE-COUNT        PIC 9(07) VALUE ZERO.
+000800 01  WS-COLLISION-COUNT        PIC 9(07) VALUE ZERO.
+000810 01  WS-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+000820     88  WS-NAME-COLLIDES                VALUE 'Y'.
+000830
+000840 PROCEDURE DIVISION.
+000850******************************************************************
+000860* 0000-MAINLINE                                                  *
+000870******************************************************************
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE
+000900         THRU 1000-INITIALIZE-EXIT.
+000910
+000920     PERFORM 2000-CHECK-ONE-CANDIDATE
+000930         THRU 2000-CHECK-ONE-CANDIDATE-EXIT
+000940         UNTIL WS-NO-MORE-CANDIDATES.
+000950
+000960     PERFORM 9999-TERMINATE
+000970         THRU 9999-TERMINATE-EXIT.
+000980
+000990******************************************************************
+001000* 1000-INITIALIZE                                                *
+001010******************************************************************
+001020 1000-INITIALIZE.
+001030     OPEN INPUT  CANDIDATE-FIELD-NAMES.
+001040     OPEN OUTPUT COLLISION-REPORT.
+001050 1000-INITIALIZE-EXIT.
+001060     EXIT.
+001070
+001080******************************************************************
+001090* 2000-CHECK-ONE-CANDIDATE - READ ONE NAME AND LOOK IT UP         *
+001100* AGAINST THE EMPMAST RESERVED-NAME TABLE.                        *
+001110******************************************************************
+001120 2000-CHECK-ONE-CANDIDATE.
+001130     READ CANDIDATE-FIELD-NAMES
+001140         AT END
+001150             MOVE 'Y' TO WS-CANDIDATE-EOF-SWITCH
+001160         NOT AT END
+001170             ADD 1 TO WS-CANDIDATE-COUNT
+001180             PERFORM 2100-LOOKUP-AGAINST-EMPMAST
+001190                 THRU 2100-LOOKUP-AGAINST-EMPMAST-EXIT
+001200             IF WS-NAME-COLLIDES
+001210                 PERFORM 2200-WRITE-COLLISION-LINE
+001220                     THRU 2200-WRITE-COLLISION-LINE-EXIT
+001230             END-IF
+001240     END-READ.
+001250 2000-CHECK-ONE-CANDIDATE-EXIT.
+001260     EXIT.
+001270
+001280 2100-LOOKUP-AGAINST-EMPMAST.
+001290     MOVE 'N' TO WS-FOUND-SWITCH.
+001300     SET WS-EMPMAST-IDX TO 1.
+001310     SEARCH WS-EMPMAST-FIELD
+001320         AT END
+001330             CONTINUE
+001340         WHEN CFN-FIELD-NAME = WS-EMPMAST-FIELD (WS-EMPMAST-IDX)
+001350             MOVE 'Y' TO WS-FOUND-SWITCH
+001360     END-SEARCH.
+001370 2100-LOOKUP-AGAINST-EMPMAST-EXIT.
+001380     EXIT.
+001390
+001400 2200-WRITE-COLLISION-LINE.
+001410     ADD 1 TO WS-COLLISION-COUNT.
+001420     MOVE CFN-SOURCE-MEMBER TO WS-CL-MEMBER.
+001430     MOVE CFN-FIELD-NAME    TO WS-CL-FIELD.
+001440     WRITE COLLISION-REPORT-LINE FROM WS-COLLISION-LINE.
+001450 2200-WRITE-COLLISION-LINE-EXIT.
+001460     EXIT.
+001470
+001480******************************************************************
+001490* 9999-TERMINATE - A NON-ZERO RETURN-CODE LETS THE NIGHTLY BUILD  *
+001500* JCL GATE THE BATCH WINDOW ON WHETHER ANY COLLISIONS WERE FOUND. *
+001510******************************************************************
+001520 9999-TERMINATE.
+001530     DISPLAY '================================================'.
+001540     DISPLAY 'EMPLOYEE FIELD-NAME COLLISION CHECK'.
+001550     DISPLAY '================================================'.
+001560     DISPLAY 'CANDIDATE FIELD NAMES CHECKED. . : '
+001570         WS-CANDIDATE-COUNT.
+001580     DISPLAY 'COLLISIONS WITH EMPMAST. . . . . : '
+001590         WS-COLLISION-COUNT.
+001600     DISPLAY '================================================'.
+001610
+001620     IF WS-COLLISION-COUNT > ZERO
+001630         MOVE 8 TO RETURN-CODE
+001640     ELSE
+001650         MOVE 0 TO RETURN-CODE
+001660     END-IF.
+001670
+001680     CLOSE CANDIDATE-FIELD-NAMES.
+001690     CLOSE COLLISION-REPORT.
+001700     STOP RUN.
+001710 9999-TERMINATE-EXIT.
+001720     EXIT.
