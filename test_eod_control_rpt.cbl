@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-EOD-CONTROL-RPT.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - BATCH CONTROL.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. END-OF-DAY CONTROL REPORT       *
+000200*                ROLLING UP THE SHARED RUN-ACTIVITY LOG THAT      *
+000210*                TEST-SQL-IMS AND ENHANCED-COBOL-TEST APPEND TO,   *
+000220*                SO ROWS READ/UPDATED/INSERTED/REJECTED FOR THE   *
+000230*                WHOLE EMPLOYEE SUITE CAN BE SEEN ON ONE REPORT    *
+000240*                INSTEAD OF READING EACH PROGRAM'S OWN SUMMARY.    *
+000250******************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT RUN-ACTIVITY-LOG ASSIGN TO RUNACTLG
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-RUNACT-FILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  RUN-ACTIVITY-LOG.
+000360     COPY RUNACT.
+000370
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-RUNACT-FILE-STATUS     PIC X(02) VALUE '00'.
+000400 01  WS-RUNACT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+000410     88  WS-NO-MORE-RUNACT-ROWS          VALUE 'Y'.
+000420
+000430******************************************************************
+000440* GRAND TOTALS ACROSS EVERY ROW IN THE LOG                       *
+000450******************************************************************
+000460 01  WS-GRAND-TOTALS.
+000470     05  WS-TOTAL-ROWS-READ     PIC 9(09) VALUE ZERO.
+000480     05  WS-TOTAL-ROWS-UPDATED  PIC 9(09) VALUE ZERO.
+000490     05  WS-TOTAL-ROWS-INSERTED PIC 9(09) VALUE ZERO.
+000500     05  WS-TOTAL-ROWS-REJECTED PIC 9(09) VALUE ZERO.
+000510     05  WS-TOTAL-ROW-COUNT     PIC 9(07) VALUE ZERO.
+000520
+000530******************************************************************
+000540* ONE ACCUMULATOR ROW PER DISTINCT PROGRAM-ID SEEN SO FAR.        *
+000550* A SMALL SEARCHABLE TABLE IS ENOUGH - THE EMPLOYEE SUITE IS A    *
+000560* HANDFUL OF BATCH PROGRAMS, NOT HUNDREDS.                        *
+000570******************************************************************
+000580 01  WS-MAX-PROGRAMS            PIC 9(02) VALUE 20.
+000590 01  WS-PROGRAM-COUNT           PIC 9(02) VALUE ZERO COMP.
+000600 01  WS-PROGRAM-TABLE.
+000610     05  WS-PROGRAM-ENTRY OCCURS 20 TIMES
+000620             INDEXED BY WS-PROGRAM-IDX.
+000630         10  WS-PE-PROGRAM-ID       PIC X(08).
+000640         10  WS-PE-ROWS-READ        PIC 9(09).
+000650         10  WS-PE-ROWS-UPDATED     PIC 9(09).
+000660         10  WS-PE-ROWS-INSERTED    PIC 9(09).
+000670         10  WS-PE-ROWS-REJECTED    PIC 9(09).
+000680 01  WS-SEARCH-IDX              PIC 9(02) COMP.
+000690 01  WS-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+000700     88  WS-PROGRAM-FOUND                 VALUE 'Y'.
+000710
+000720 PROCEDURE DIVISION.
+000730******************************************************************
+000740* 0000-MAINLINE                                                  *
+000750******************************************************************
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE
+000780         THRU 1000-INITIALIZE-EXIT.
+000790
+000800     PERFORM 2000-ROLL-UP-LOG
+000810         THRU 2000-ROLL-UP-LOG-EXIT
+000820         UNTIL WS-NO-MORE-RUNACT-ROWS.
+000830
+000840     PERFORM 8000-PRINT-REPORT
+000850         THRU 8000-PRINT-REPORT-EXIT.
+000860
+000870     PERFORM 9999-TERMINATE
+000880         THRU 9999-TERMINATE-EXIT.
+000890
+000900******************************************************************
+000910* 1000-INITIALIZE                                                *
+000920******************************************************************
+000930 1000-INITIALIZE.
+000940     OPEN INPUT RUN-ACTIVITY-LOG.
+000950 1000-INITIALIZE-EXIT.
+000960     EXIT.
+000970
+000980******************************************************************
+000990* 2000-ROLL-UP-LOG - READ ONE ROW AND FOLD IT INTO THE GRAND      *
+001000* TOTALS AND THE MATCHING PER-PROGRAM ACCUMULATOR ROW.            *
+001010******************************************************************
+001020 2000-ROLL-UP-LOG.
+001030     READ RUN-ACTIVITY-LOG
+001040         AT END
+001050             MOVE 'Y' TO WS-RUNACT-EOF-SWITCH
+001060         NOT AT END
+001070             PERFORM 2100-ADD-TO-GRAND-TOTALS
+001080                 THRU 2100-ADD-TO-GRAND-TOTALS-EXIT
+001090             PERFORM 2200-ADD-TO-PROGRAM-TOTALS
+001100                 THRU 2200-ADD-TO-PROGRAM-TOTALS-EXIT
+001110     END-READ.
+001120 2000-ROLL-UP-LOG-EXIT.
+001130     EXIT.
+001140
+001150 2100-ADD-TO-GRAND-TOTALS.
+001160     ADD 1               TO WS-TOTAL-ROW-COUNT.
+001170     ADD RA-ROWS-READ     TO WS-TOTAL-ROWS-READ.
+001180     ADD RA-ROWS-UPDATED  TO WS-TOTAL-ROWS-UPDATED.
+001190     ADD RA-ROWS-INSERTED TO WS-TOTAL-ROWS-INSERTED.
+001200     ADD RA-ROWS-REJECTED TO WS-TOTAL-ROWS-REJECTED.
+001210 2100-ADD-TO-GRAND-TOTALS-EXIT.
+001220     EXIT.
+001230
+001240*    Find this program's accumulator row, adding a new one if
+001250*    this is the first row seen for that program.
+001260 2200-ADD-TO-PROGRAM-TOTALS.
+001270     MOVE 'N' TO WS-FOUND-SWITCH.
+001280     IF WS-PROGRAM-COUNT > ZERO
+001290         PERFORM 2300-FIND-PROGRAM-ENTRY
+001300             THRU 2300-FIND-PROGRAM-ENTRY-EXIT
+001310             VARYING WS-SEARCH-IDX FROM 1 BY 1
+001320             UNTIL WS-SEARCH-IDX > WS-PROGRAM-COUNT
+001330                 OR WS-PROGRAM-FOUND
+001340     END-IF.
+001350
+001360     IF NOT WS-PROGRAM-FOUND
+001362         IF WS-PROGRAM-COUNT >= WS-MAX-PROGRAMS
+001364             DISPLAY 'EOD-CONTROL: PROGRAM TABLE FULL - '
+001366                 'DISCARDING ROW FOR ' RA-PROGRAM-ID
+001368             GO TO 2200-ADD-TO-PROGRAM-TOTALS-EXIT
+001369         END-IF
+001370         ADD 1 TO WS-PROGRAM-COUNT
+001380         MOVE WS-PROGRAM-COUNT    TO WS-SEARCH-IDX
+001390         MOVE RA-PROGRAM-ID
+001400             TO WS-PE-PROGRAM-ID (WS-SEARCH-IDX)
+001410         MOVE ZERO TO WS-PE-ROWS-READ (WS-SEARCH-IDX)
+001420         MOVE ZERO TO WS-PE-ROWS-UPDATED (WS-SEARCH-IDX)
+001430         MOVE ZERO TO WS-PE-ROWS-INSERTED (WS-SEARCH-IDX)
+001440         MOVE ZERO TO WS-PE-ROWS-REJECTED (WS-SEARCH-IDX)
+001450     END-IF.
+001460
+001470     ADD RA-ROWS-READ     TO WS-PE-ROWS-READ (WS-SEARCH-IDX).
+001480     ADD RA-ROWS-UPDATED  TO WS-PE-ROWS-UPDATED (WS-SEARCH-IDX).
+001490     ADD RA-ROWS-INSERTED TO WS-PE-ROWS-INSERTED (WS-SEARCH-IDX).
+001500     ADD RA-ROWS-REJECTED TO WS-PE-ROWS-REJECTED (WS-SEARCH-IDX).
+001510 2200-ADD-TO-PROGRAM-TOTALS-EXIT.
+001520     EXIT.
+001530
+001540 2300-FIND-PROGRAM-ENTRY.
+001550     IF RA-PROGRAM-ID = WS-PE-PROGRAM-ID (WS-SEARCH-IDX)
+001560         MOVE 'Y' TO WS-FOUND-SWITCH
+001570     END-IF.
+001580 2300-FIND-PROGRAM-ENTRY-EXIT.
+001590     EXIT.
+001600
+001610******************************************************************
+001620* 8000-PRINT-REPORT - ONE LINE PER PROGRAM, THEN GRAND TOTALS.    *
+001630******************************************************************
+001640 8000-PRINT-REPORT.
+001650     DISPLAY '================================================'.
+001660     DISPLAY 'EMPLOYEE SUITE - END OF DAY CONTROL REPORT'.
+001670     DISPLAY '================================================'.
+001680     DISPLAY 'LOG ROWS ROLLED UP . . . . . . . : '
+001690         WS-TOTAL-ROW-COUNT.
+001700     DISPLAY ' '.
+001710
+001720     PERFORM 8100-PRINT-PROGRAM-LINE
+001730         THRU 8100-PRINT-PROGRAM-LINE-EXIT
+001740         VARYING WS-PROGRAM-IDX FROM 1 BY 1
+001750         UNTIL WS-PROGRAM-IDX > WS-PROGRAM-COUNT.
+001760
+001770     DISPLAY ' '.
+001780     DISPLAY 'GRAND TOTAL ROWS READ. . . . . . : '
+001790         WS-TOTAL-ROWS-READ.
+001800     DISPLAY 'GRAND TOTAL ROWS UPDATED. . . . . : '
+001810         WS-TOTAL-ROWS-UPDATED.
+001820     DISPLAY 'GRAND TOTAL ROWS INSERTED . . . . : '
+001830         WS-TOTAL-ROWS-INSERTED.
+001840     DISPLAY 'GRAND TOTAL ROWS REJECTED . . . . : '
+001850         WS-TOTAL-ROWS-REJECTED.
+001860     DISPLAY '================================================'.
+001870 8000-PRINT-REPORT-EXIT.
+001880     EXIT.
+001890
+001900 8100-PRINT-PROGRAM-LINE.
+001910     DISPLAY WS-PE-PROGRAM-ID (WS-PROGRAM-IDX)
+001920         ' READ=' WS-PE-ROWS-READ (WS-PROGRAM-IDX)
+001930         ' UPD='  WS-PE-ROWS-UPDATED (WS-PROGRAM-IDX)
+001940         ' INS='  WS-PE-ROWS-INSERTED (WS-PROGRAM-IDX)
+001950         ' REJ='  WS-PE-ROWS-REJECTED (WS-PROGRAM-IDX).
+001960 8100-PRINT-PROGRAM-LINE-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000* 9999-TERMINATE                                                 *
+002010******************************************************************
+002020 9999-TERMINATE.
+002030     CLOSE RUN-ACTIVITY-LOG.
+002040     STOP RUN.
+002050 9999-TERMINATE-EXIT.
+002060     EXIT.
