@@ -0,0 +1,269 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-RETRO-PAY-ADJUSTMENT.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - BATCH CONTROL.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. YEAR-END/RETRO PAY-RATE         *
+000200*                ADJUSTMENT BATCH JOB. MATCHES THE RATE-CHANGE    *
+000210*                CONTROL FILE AGAINST THE EMPLOYEE MASTER BY      *
+000220*                EMPLOYEE-ID (BOTH IN ASCENDING SEQUENCE),        *
+000230*                APPLIES EACH RETROACTIVE RATE CHANGE TO THE      *
+000240*                MASTER, AND REPORTS THE OLD RATE, NEW RATE, AND  *
+000250*                DOLLAR IMPACT OF EACH ADJUSTMENT.                *
+000260******************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT RATE-CHANGE-CONTROL-CARDS ASSIGN TO RATECTL
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+000330     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO EMPMSTR
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-MASTER-FILE-STATUS.
+000360     SELECT EMPLOYEE-MASTER-OUTPUT ASSIGN TO EMPMSTRO
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-MASTER-OUT-FILE-STATUS.
+000390     SELECT RETRO-PAY-REPORT ASSIGN TO RETRORPT
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450*    ONE ROW PER RATE CHANGE - EMPLOYEE-ID, THE DATE THE NEW RATE
+000460*    TAKES EFFECT RETROACTIVELY, THE NEW RATE ITSELF, AND HOW
+000470*    MANY PAST PAY PERIODS THE CHANGE IS BEING BACKDATED OVER.
+000480*    SORTED ASCENDING BY EMPLOYEE-ID TO MATCH THE MASTER FILE.
+000490 FD  RATE-CHANGE-CONTROL-CARDS.
+000500 01  RATE-CHANGE-CONTROL-CARD.
+000510     05  RC-EMPLOYEE-ID        PIC 9(05).
+000520     05  RC-EFFECTIVE-DATE     PIC X(08).
+000530     05  RC-NEW-RATE           PIC S9(5)V99 COMP-3.
+000540     05  RC-RETRO-PERIODS      PIC 9(03).
+000550
+000560*    CURRENT EMPLOYEE MASTER, SORTED ASCENDING BY EMPLOYEE-ID.
+000570 FD  EMPLOYEE-MASTER-FILE.
+000580 01  EMPLOYEE-MASTER-RECORD.
+000590     05  MST-EMPLOYEE-ID       PIC 9(05).
+000600     05  MST-EMPLOYEE-NAME     PIC X(30).
+000610     05  MST-PAY-RATE          PIC S9(5)V99 COMP-3.
+000620     05  MST-EFF-DATE          PIC X(08).
+000630
+000640*    UPDATED MASTER - EVERY INPUT MASTER RECORD PASSES THROUGH,
+000650*    ADJUSTED WHERE A MATCHING RATE CHANGE WAS FOUND.
+000660 FD  EMPLOYEE-MASTER-OUTPUT.
+000670 01  EMPLOYEE-MASTER-OUTPUT-RECORD.
+000680     05  MSTO-EMPLOYEE-ID      PIC 9(05).
+000690     05  MSTO-EMPLOYEE-NAME    PIC X(30).
+000700     05  MSTO-PAY-RATE         PIC S9(5)V99 COMP-3.
+000710     05  MSTO-EFF-DATE         PIC X(08).
+000720
+000730 FD  RETRO-PAY-REPORT.
+000740 01  RETRO-PAY-REPORT-LINE     PIC X(80).
+000750
+000760 WORKING-STORAGE SECTION.
+000770 01  WS-CONTROL-FILE-STATUS    PIC X(02) VALUE '00'.
+000780 01  WS-MASTER-FILE-STATUS     PIC X(02) VALUE '00'.
+000790 01  WS-MASTER-OUT-FILE-STATUS PIC X(02) VALUE '00'.
+000800 01  WS-REPORT-FILE-STATUS     PIC X(02) VALUE '00'.
+000810
+000820 01  WS-CONTROL-EOF-SWITCH     PIC X(01) VALUE 'N'.
+000830     88  WS-NO-MORE-CONTROL-CARDS         VALUE 'Y'.
+000840 01  WS-MASTER-EOF-SWITCH      PIC X(01) VALUE 'N'.
+000850     88  WS-NO-MORE-MASTER-RECORDS        VALUE 'Y'.
+000860
+000870*    SENTINEL USED TO DRIVE BOTH FILES TO END-OF-MATCH TOGETHER -
+000880*    NO REAL EMPLOYEE-ID CAN REACH THIS VALUE.
+000890 77  WS-HIGH-EMPLOYEE-ID       PIC 9(05) VALUE 99999.
+000900
+000910 01  WS-OLD-RATE               PIC S9(5)V99 COMP-3 VALUE ZERO.
+000920 01  WS-RATE-DIFFERENCE        PIC S9(5)V99 COMP-3 VALUE ZERO.
+000930 01  WS-DOLLAR-IMPACT          PIC S9(7)V99 COMP-3 VALUE ZERO.
+000940
+000950 01  WS-MASTER-COUNT           PIC 9(07) VALUE ZERO.
+000960 01  WS-ADJUSTED-COUNT         PIC 9(07) VALUE ZERO.
+000970 01  WS-UNMATCHED-COUNT        PIC 9(07) VALUE ZERO.
+000980
+000990 01  WS-RETRO-LINE.
+001000     05  WS-RL-EMPLOYEE-ID     PIC 9(05).
+001010     05  FILLER                PIC X(02) VALUE SPACES.
+001020     05  WS-RL-EMPLOYEE-NAME   PIC X(30).
+001030     05  FILLER                PIC X(02) VALUE SPACES.
+001040     05  WS-RL-OLD-RATE        PIC ZZZZ9.99.
+001050     05  FILLER                PIC X(02) VALUE SPACES.
+001060     05  WS-RL-NEW-RATE        PIC ZZZZ9.99.
+001070     05  FILLER                PIC X(02) VALUE SPACES.
+001080     05  WS-RL-IMPACT          PIC -ZZZZZ9.99.
+001090
+001100 01  WS-UNMATCHED-LINE.
+001110     05  FILLER                PIC X(20)
+001120             VALUE 'NO MASTER RECORD FOR'.
+001130     05  FILLER                PIC X(01) VALUE SPACES.
+001140     05  WS-UL-EMPLOYEE-ID     PIC 9(05).
+001150
+001160 PROCEDURE DIVISION.
+001170******************************************************************
+001180* 0000-MAINLINE                                                  *
+001190******************************************************************
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE
+001220         THRU 1000-INITIALIZE-EXIT.
+001230
+001240     PERFORM 2000-PROCESS-MATCH
+001250         THRU 2000-PROCESS-MATCH-EXIT
+001260         UNTIL WS-NO-MORE-MASTER-RECORDS
+001270           AND WS-NO-MORE-CONTROL-CARDS.
+001280
+001290     PERFORM 9999-TERMINATE
+001300         THRU 9999-TERMINATE-EXIT.
+001310
+001320******************************************************************
+001330* 1000-INITIALIZE                                                *
+001340******************************************************************
+001350 1000-INITIALIZE.
+001360     OPEN INPUT  RATE-CHANGE-CONTROL-CARDS.
+001370     OPEN INPUT  EMPLOYEE-MASTER-FILE.
+001380     OPEN OUTPUT EMPLOYEE-MASTER-OUTPUT.
+001390     OPEN OUTPUT RETRO-PAY-REPORT.
+001400
+001410     PERFORM 1100-READ-NEXT-MASTER
+001420         THRU 1100-READ-NEXT-MASTER-EXIT.
+001430     PERFORM 1200-READ-NEXT-CONTROL-CARD
+001440         THRU 1200-READ-NEXT-CONTROL-CARD-EXIT.
+001450 1000-INITIALIZE-EXIT.
+001460     EXIT.
+001470
+001480 1100-READ-NEXT-MASTER.
+001490     READ EMPLOYEE-MASTER-FILE
+001500         AT END
+001510             MOVE 'Y' TO WS-MASTER-EOF-SWITCH
+001520             MOVE WS-HIGH-EMPLOYEE-ID TO MST-EMPLOYEE-ID
+001530     END-READ.
+001540 1100-READ-NEXT-MASTER-EXIT.
+001550     EXIT.
+001560
+001570 1200-READ-NEXT-CONTROL-CARD.
+001580     READ RATE-CHANGE-CONTROL-CARDS
+001590         AT END
+001600             MOVE 'Y' TO WS-CONTROL-EOF-SWITCH
+001610             MOVE WS-HIGH-EMPLOYEE-ID TO RC-EMPLOYEE-ID
+001620     END-READ.
+001630 1200-READ-NEXT-CONTROL-CARD-EXIT.
+001640     EXIT.
+001650
+001660******************************************************************
+001670* 2000-PROCESS-MATCH - CLASSIC SEQUENTIAL MATCH OF THE RATE-      *
+001680* CHANGE CONTROL FILE AGAINST THE EMPLOYEE MASTER, BOTH DRIVEN    *
+001690* TO THE HIGH-EMPLOYEE-ID SENTINEL AT END OF FILE.                *
+001700******************************************************************
+001710 2000-PROCESS-MATCH.
+001720     EVALUATE TRUE
+001730         WHEN MST-EMPLOYEE-ID < RC-EMPLOYEE-ID
+001740             PERFORM 2100-COPY-MASTER-UNCHANGED
+001750                 THRU 2100-COPY-MASTER-UNCHANGED-EXIT
+001760             PERFORM 1100-READ-NEXT-MASTER
+001770                 THRU 1100-READ-NEXT-MASTER-EXIT
+001780         WHEN MST-EMPLOYEE-ID = RC-EMPLOYEE-ID
+001790                 AND MST-EMPLOYEE-ID NOT = WS-HIGH-EMPLOYEE-ID
+001800             PERFORM 2200-APPLY-RATE-ADJUSTMENT
+001810                 THRU 2200-APPLY-RATE-ADJUSTMENT-EXIT
+001820             PERFORM 1100-READ-NEXT-MASTER
+001830                 THRU 1100-READ-NEXT-MASTER-EXIT
+001840             PERFORM 1200-READ-NEXT-CONTROL-CARD
+001850                 THRU 1200-READ-NEXT-CONTROL-CARD-EXIT
+001860         WHEN RC-EMPLOYEE-ID < MST-EMPLOYEE-ID
+001870             PERFORM 2300-REPORT-UNMATCHED-CONTROL-CARD
+001880                 THRU 2300-REPORT-UNMATCHED-CONTROL-CARD-EXIT
+001890             PERFORM 1200-READ-NEXT-CONTROL-CARD
+001900                 THRU 1200-READ-NEXT-CONTROL-CARD-EXIT
+001910     END-EVALUATE.
+001920 2000-PROCESS-MATCH-EXIT.
+001930     EXIT.
+001940
+001950******************************************************************
+001960* 2100-COPY-MASTER-UNCHANGED - NO RATE CHANGE FOR THIS EMPLOYEE   *
+001970* THIS RUN. THE MASTER RECORD STILL HAS TO FLOW THROUGH TO THE    *
+001980* UPDATED MASTER FILE UNCHANGED.                                  *
+001990******************************************************************
+002000 2100-COPY-MASTER-UNCHANGED.
+002010     ADD 1 TO WS-MASTER-COUNT.
+002020     MOVE MST-EMPLOYEE-ID   TO MSTO-EMPLOYEE-ID.
+002030     MOVE MST-EMPLOYEE-NAME TO MSTO-EMPLOYEE-NAME.
+002040     MOVE MST-PAY-RATE      TO MSTO-PAY-RATE.
+002050     MOVE MST-EFF-DATE      TO MSTO-EFF-DATE.
+002060     WRITE EMPLOYEE-MASTER-OUTPUT-RECORD.
+002070 2100-COPY-MASTER-UNCHANGED-EXIT.
+002080     EXIT.
+002090
+002100******************************************************************
+002110* 2200-APPLY-RATE-ADJUSTMENT - MATCHED ON EMPLOYEE-ID. BACKDATE   *
+002120* THE NEW RATE TO ITS EFFECTIVE DATE, WRITE THE ADJUSTED MASTER   *
+002130* RECORD, AND REPORT THE DOLLAR IMPACT OF THE CHANGE.             *
+002140******************************************************************
+002150 2200-APPLY-RATE-ADJUSTMENT.
+002160     ADD 1 TO WS-MASTER-COUNT.
+002170     ADD 1 TO WS-ADJUSTED-COUNT.
+002180
+002190     MOVE MST-PAY-RATE TO WS-OLD-RATE.
+002200     COMPUTE WS-RATE-DIFFERENCE = RC-NEW-RATE - WS-OLD-RATE.
+002210     COMPUTE WS-DOLLAR-IMPACT =
+002220         WS-RATE-DIFFERENCE * RC-RETRO-PERIODS.
+002230
+002240     MOVE MST-EMPLOYEE-ID   TO MSTO-EMPLOYEE-ID.
+002250     MOVE MST-EMPLOYEE-NAME TO MSTO-EMPLOYEE-NAME.
+002260     MOVE RC-NEW-RATE       TO MSTO-PAY-RATE.
+002270     MOVE RC-EFFECTIVE-DATE TO MSTO-EFF-DATE.
+002280     WRITE EMPLOYEE-MASTER-OUTPUT-RECORD.
+002290
+002300     PERFORM 2250-WRITE-RETRO-PAY-LINE
+002310         THRU 2250-WRITE-RETRO-PAY-LINE-EXIT.
+002320 2200-APPLY-RATE-ADJUSTMENT-EXIT.
+002330     EXIT.
+002340
+002350 2250-WRITE-RETRO-PAY-LINE.
+002360     MOVE SPACES              TO WS-RETRO-LINE.
+002370     MOVE MST-EMPLOYEE-ID     TO WS-RL-EMPLOYEE-ID.
+002380     MOVE MST-EMPLOYEE-NAME   TO WS-RL-EMPLOYEE-NAME.
+002390     MOVE WS-OLD-RATE         TO WS-RL-OLD-RATE.
+002400     MOVE RC-NEW-RATE         TO WS-RL-NEW-RATE.
+002410     MOVE WS-DOLLAR-IMPACT    TO WS-RL-IMPACT.
+002420     WRITE RETRO-PAY-REPORT-LINE FROM WS-RETRO-LINE.
+002430 2250-WRITE-RETRO-PAY-LINE-EXIT.
+002440     EXIT.
+002450
+002460******************************************************************
+002470* 2300-REPORT-UNMATCHED-CONTROL-CARD - A RATE CHANGE CAME IN FOR  *
+002480* AN EMPLOYEE-ID NOT ON THE MASTER. FLAGGED RATHER THAN DROPPED.  *
+002490******************************************************************
+002500 2300-REPORT-UNMATCHED-CONTROL-CARD.
+002510     ADD 1 TO WS-UNMATCHED-COUNT.
+002520     MOVE RC-EMPLOYEE-ID TO WS-UL-EMPLOYEE-ID.
+002530     WRITE RETRO-PAY-REPORT-LINE FROM WS-UNMATCHED-LINE.
+002540 2300-REPORT-UNMATCHED-CONTROL-CARD-EXIT.
+002550     EXIT.
+002560
+002570******************************************************************
+002580* 9999-TERMINATE                                                 *
+002590******************************************************************
+002600 9999-TERMINATE.
+002610     DISPLAY '================================================'.
+002620     DISPLAY 'EMPLOYEE RETRO-PAY ADJUSTMENT - END OF RUN'.
+002630     DISPLAY '================================================'.
+002640     DISPLAY 'MASTER RECORDS PASSED THROUGH. . . : '
+002650         WS-MASTER-COUNT.
+002660     DISPLAY 'RATE ADJUSTMENTS APPLIED . . . . . : '
+002670         WS-ADJUSTED-COUNT.
+002680     DISPLAY 'UNMATCHED RATE CHANGES . . . . . . : '
+002690         WS-UNMATCHED-COUNT.
+002700     DISPLAY '================================================'.
+002710
+002720     CLOSE RATE-CHANGE-CONTROL-CARDS.
+002730     CLOSE EMPLOYEE-MASTER-FILE.
+002740     CLOSE EMPLOYEE-MASTER-OUTPUT.
+002750     CLOSE RETRO-PAY-REPORT.
+002760     STOP RUN.
+002770 9999-TERMINATE-EXIT.
+002780     EXIT.
