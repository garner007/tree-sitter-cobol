@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    REPORT-LINE-WRITER.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - SHARED ROUTINES.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. SHARED REPORT-LINE FORMATTER SO *
+000200*                A REPORT'S DETAIL TEXT GETS THE SAME FIXED-      *
+000210*                COLUMN, PAGE-AND-LINE-NUMBERED LAYOUT NO MATTER   *
+000220*                WHICH PROGRAM IS WRITING IT, INSTEAD OF EVERY     *
+000230*                PROGRAM HAND-ROLLING ITS OWN DISPLAY TEXT. THE    *
+000240*                CALLER STILL OWNS AND WRITES ITS OWN REPORT FILE  *
+000250*                - THIS JUST RETURNS THE FORMATTED LINE.           *
+000260******************************************************************
+000270 ENVIRONMENT DIVISION.
+000280
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310*    PAGE/LINE COUNTERS PERSIST ACROSS CALLS FOR THE LIFE OF THE
+000320*    RUN SO SUCCESSIVE CALLS FROM THE SAME PROGRAM PAGINATE
+000330*    CORRECTLY WITHOUT THE CALLER HAVING TO TRACK ITS OWN COUNTS.
+000340 77  WS-LINES-PER-PAGE         PIC 9(04) VALUE 55.
+000350 01  WS-CURRENT-PAGE-NUMBER    PIC 9(04) VALUE 1.
+000360 01  WS-CURRENT-LINE-NUMBER    PIC 9(04) VALUE ZERO.
+000370
+000380 01  WS-PRINT-LINE.
+000390     05  FILLER                PIC X(05) VALUE 'PAGE '.
+000400     05  WS-PL-PAGE-NUMBER     PIC ZZZ9.
+000410     05  FILLER                PIC X(06) VALUE ' LINE '.
+000420     05  WS-PL-LINE-NUMBER     PIC ZZZ9.
+000430     05  FILLER                PIC X(02) VALUE SPACES.
+000440     05  WS-PL-DETAIL-TEXT     PIC X(66).
+000450
+000460 LINKAGE SECTION.
+000470 01  RW-DETAIL-TEXT            PIC X(66).
+000480 01  RW-FORMATTED-LINE         PIC X(80).
+000490
+000500 PROCEDURE DIVISION USING RW-DETAIL-TEXT RW-FORMATTED-LINE.
+000510******************************************************************
+000520* 0000-MAINLINE                                                  *
+000530******************************************************************
+000540 0000-MAINLINE.
+000550     PERFORM 1000-ADVANCE-LINE-AND-PAGE
+000560         THRU 1000-ADVANCE-LINE-AND-PAGE-EXIT.
+000570
+000580     PERFORM 2000-FORMAT-PRINT-LINE
+000590         THRU 2000-FORMAT-PRINT-LINE-EXIT.
+000600
+000610     GOBACK.
+000620
+000630******************************************************************
+000640* 1000-ADVANCE-LINE-AND-PAGE - ROLL TO A NEW PAGE EVERY           *
+000650* WS-LINES-PER-PAGE DETAIL LINES.                                 *
+000660******************************************************************
+000670 1000-ADVANCE-LINE-AND-PAGE.
+000680     ADD 1 TO WS-CURRENT-LINE-NUMBER.
+000690     IF WS-CURRENT-LINE-NUMBER > WS-LINES-PER-PAGE
+000700         ADD 1 TO WS-CURRENT-PAGE-NUMBER
+000710         MOVE 1 TO WS-CURRENT-LINE-NUMBER
+000720     END-IF.
+000730 1000-ADVANCE-LINE-AND-PAGE-EXIT.
+000740     EXIT.
+000750
+000760******************************************************************
+000770* 2000-FORMAT-PRINT-LINE                                         *
+000780******************************************************************
+000790 2000-FORMAT-PRINT-LINE.
+000800     MOVE WS-CURRENT-PAGE-NUMBER TO WS-PL-PAGE-NUMBER.
+000810     MOVE WS-CURRENT-LINE-NUMBER TO WS-PL-LINE-NUMBER.
+000820     MOVE RW-DETAIL-TEXT         TO WS-PL-DETAIL-TEXT.
+000830     MOVE WS-PRINT-LINE          TO RW-FORMATTED-LINE.
+000840 2000-FORMAT-PRINT-LINE-EXIT.
+000850     EXIT.
