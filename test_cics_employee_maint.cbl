@@ -0,0 +1,262 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-MAINT.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - ONLINE.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. ONLINE ADD/CHANGE/DELETE        *
+000200*                MAINTENANCE TRANSACTION FOR THE EMPLOYEE         *
+000210*                DATASET, BUILT ON THE SAME READ/WRITE PAIR AS    *
+000220*                TEST-SQL-IMS, WITH BEFORE-IMAGE LOGGING SO NEW   *
+000230*                HIRES AND TERMS NO LONGER GO IN THROUGH AD HOC   *
+000240*                DBA SQL.                                         *
+000250******************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT EMPLOYEE-BEFORE-IMAGE ASSIGN TO EMPBIMG
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-BIMG-FILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350******************************************************************
+000360* BEFORE-IMAGE LOG - ONE ROW PER CHANGE OR DELETE, WRITTEN       *
+000370* BEFORE THE UPDATE SO THE PRIOR STATE IS ALWAYS RECOVERABLE.    *
+000380******************************************************************
+000390 FD  EMPLOYEE-BEFORE-IMAGE.
+000400 01  BEFORE-IMAGE-RECORD.
+000410     05  BI-FUNCTION-CODE     PIC X(01).
+000420     05  BI-TIMESTAMP         PIC X(26).
+000430     05  BI-EMPLOYEE-ID       PIC 9(05).
+000440     05  BI-EMPLOYEE-NAME     PIC X(30).
+000450
+000460 WORKING-STORAGE SECTION.
+000470******************************************************************
+000480* SHARED EMPMAST FIELDS - SAME SHAPE AS TEST-SQL-IMS'S EMPLOYEE  *
+000490* DATASET FIELDS                                                 *
+000500******************************************************************
+000510     COPY EMPMAST.
+000520 01  SEGMENT-IO                PIC X(200).
+000530
+000540 01  WS-BIMG-FILE-STATUS       PIC X(02) VALUE '00'.
+000550 01  WS-RESP                   PIC S9(08) COMP.
+000560 01  WS-TIMESTAMP               PIC X(26).
+000570 01  WS-TS-DATE                 PIC X(08).
+000580 01  WS-TS-TIME                 PIC X(06).
+000590
+000600 01  WS-FUNCTION-CODE          PIC X(01).
+000610     88  WS-FUNCTION-IS-ADD              VALUE 'A'.
+000620     88  WS-FUNCTION-IS-CHANGE           VALUE 'C'.
+000630     88  WS-FUNCTION-IS-DELETE           VALUE 'D'.
+000640     88  WS-FUNCTION-IS-VALID            VALUE 'A' 'C' 'D'.
+000650
+000660******************************************************************
+000670* TERMINAL INPUT AREA - FUNCTION CODE + EMPLOYEE-ID + NAME, ALL   *
+000680* RECEIVED TOGETHER SO THE OPERATOR'S TYPED EMPLOYEE-ID/NAME      *
+000690* ACTUALLY DRIVE THE ADD/CHANGE/DELETE PATHS BELOW.               *
+000700******************************************************************
+000710 01  WS-MAINT-INPUT-AREA.
+000720     05  MI-FUNCTION-CODE      PIC X(01).
+000730     05  MI-EMPLOYEE-ID        PIC 9(05).
+000740     05  MI-EMPLOYEE-NAME      PIC X(30).
+000750
+000760 01  WS-MAINT-MESSAGE          PIC X(40) VALUE SPACES.
+000770
+000780 PROCEDURE DIVISION.
+000790******************************************************************
+000800* 0000-MAINLINE                                                  *
+000810******************************************************************
+000820 0000-MAINLINE.
+000830     OPEN EXTEND EMPLOYEE-BEFORE-IMAGE.
+000840
+000850     PERFORM 1050-ESTABLISH-TIMESTAMP
+000860         THRU 1050-ESTABLISH-TIMESTAMP-EXIT.
+000870
+000880     PERFORM 1000-RECEIVE-REQUEST
+000890         THRU 1000-RECEIVE-REQUEST-EXIT.
+000900
+000910     IF NOT WS-FUNCTION-IS-VALID
+000920         MOVE 'INVALID FUNCTION CODE - MUST BE A/C/D'
+000930             TO WS-MAINT-MESSAGE
+000940         GO TO 9999-TERMINATE
+000950     END-IF.
+000960
+000970     EVALUATE TRUE
+000980         WHEN WS-FUNCTION-IS-ADD
+000990             PERFORM 2000-ADD-EMPLOYEE
+001000                 THRU 2000-ADD-EMPLOYEE-EXIT
+001010         WHEN WS-FUNCTION-IS-CHANGE
+001020             PERFORM 3000-CHANGE-EMPLOYEE
+001030                 THRU 3000-CHANGE-EMPLOYEE-EXIT
+001040         WHEN WS-FUNCTION-IS-DELETE
+001050             PERFORM 4000-DELETE-EMPLOYEE
+001060                 THRU 4000-DELETE-EMPLOYEE-EXIT
+001070     END-EVALUATE.
+001080
+001090     PERFORM 9999-TERMINATE
+001100         THRU 9999-TERMINATE-EXIT.
+001110
+001120******************************************************************
+001130* 1000-RECEIVE-REQUEST                                          *
+001140******************************************************************
+001150 1000-RECEIVE-REQUEST.
+001160     EXEC CICS
+001170         RECEIVE INTO(WS-MAINT-INPUT-AREA)
+001180         LENGTH(36)
+001190         RESP(WS-RESP)
+001200     END-EXEC.
+001210
+001220     MOVE MI-FUNCTION-CODE  TO WS-FUNCTION-CODE.
+001230     MOVE MI-EMPLOYEE-ID    TO EMPLOYEE-ID.
+001240     MOVE MI-EMPLOYEE-NAME  TO EMPLOYEE-NAME.
+001250 1000-RECEIVE-REQUEST-EXIT.
+001260     EXIT.
+001270
+001280******************************************************************
+001290* 1050-ESTABLISH-TIMESTAMP - READS THE SYSTEM CLOCK ONCE AT A    *
+001300* TRANSACTION START SO THE BEFORE-IMAGE CARRIES A REAL TIMESTAMP *
+001310* INSTEAD OF WHATEVER WAS LEFT SITTING IN STORAGE.               *
+001320******************************************************************
+001330 1050-ESTABLISH-TIMESTAMP.
+001340     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+001350     ACCEPT WS-TS-TIME FROM TIME.
+001360     MOVE SPACES TO WS-TIMESTAMP.
+001370     STRING WS-TS-DATE DELIMITED BY SIZE
+001380         '-' DELIMITED BY SIZE
+001390         WS-TS-TIME DELIMITED BY SIZE
+001400         INTO WS-TIMESTAMP.
+001410 1050-ESTABLISH-TIMESTAMP-EXIT.
+001420     EXIT.
+001430
+001440******************************************************************
+001450* 2000-ADD-EMPLOYEE - NO BEFORE IMAGE EXISTS FOR A NEW HIRE      *
+001460******************************************************************
+001470 2000-ADD-EMPLOYEE.
+001480     MOVE 'A' TO BI-FUNCTION-CODE.
+001490     MOVE WS-TIMESTAMP TO BI-TIMESTAMP.
+001500     MOVE EMPLOYEE-ID TO BI-EMPLOYEE-ID.
+001510     MOVE SPACES TO BI-EMPLOYEE-NAME.
+001520     PERFORM 5000-LOG-BEFORE-IMAGE
+001530         THRU 5000-LOG-BEFORE-IMAGE-EXIT.
+001540
+001550     MOVE SPACES TO SEGMENT-IO.
+001560     MOVE EMPLOYEE-NAME TO SEGMENT-IO (1:30).
+001570
+001580     EXEC CICS
+001590         WRITE DATASET('EMPLOYEE')
+001600         FROM(SEGMENT-IO)
+001610         RIDFLD(EMPLOYEE-ID)
+001620         RESP(WS-RESP)
+001630     END-EXEC.
+001640
+001650     IF WS-RESP = DFHRESP(NORMAL)
+001660         MOVE 'EMPLOYEE ADDED' TO WS-MAINT-MESSAGE
+001670     ELSE
+001680         MOVE 'ADD FAILED - SEE RESP CODE' TO WS-MAINT-MESSAGE
+001690     END-IF.
+001700 2000-ADD-EMPLOYEE-EXIT.
+001710     EXIT.
+001720
+001730******************************************************************
+001740* 3000-CHANGE-EMPLOYEE - READ FOR UPDATE, LOG, THEN REWRITE      *
+001750******************************************************************
+001760 3000-CHANGE-EMPLOYEE.
+001770     EXEC CICS
+001780         READ DATASET('EMPLOYEE')
+001790         INTO(SEGMENT-IO)
+001800         RIDFLD(EMPLOYEE-ID)
+001810         UPDATE
+001820         RESP(WS-RESP)
+001830     END-EXEC.
+001840
+001850     IF WS-RESP NOT = DFHRESP(NORMAL)
+001860         MOVE 'CHANGE FAILED - EMPLOYEE NOT FOUND'
+001870             TO WS-MAINT-MESSAGE
+001880         GO TO 3000-CHANGE-EMPLOYEE-EXIT
+001890     END-IF.
+001900
+001910     MOVE 'C' TO BI-FUNCTION-CODE.
+001920     MOVE WS-TIMESTAMP TO BI-TIMESTAMP.
+001930     MOVE EMPLOYEE-ID TO BI-EMPLOYEE-ID.
+001940     MOVE SEGMENT-IO (1:30) TO BI-EMPLOYEE-NAME.
+001950     PERFORM 5000-LOG-BEFORE-IMAGE
+001960         THRU 5000-LOG-BEFORE-IMAGE-EXIT.
+001970
+001980     MOVE EMPLOYEE-NAME TO SEGMENT-IO (1:30).
+001990
+002000     EXEC CICS
+002010         REWRITE DATASET('EMPLOYEE')
+002020         FROM(SEGMENT-IO)
+002030         RESP(WS-RESP)
+002040     END-EXEC.
+002050
+002060     IF WS-RESP = DFHRESP(NORMAL)
+002070         MOVE 'EMPLOYEE CHANGED' TO WS-MAINT-MESSAGE
+002080     ELSE
+002090         MOVE 'CHANGE FAILED - SEE RESP CODE' TO WS-MAINT-MESSAGE
+002100     END-IF.
+002110 3000-CHANGE-EMPLOYEE-EXIT.
+002120     EXIT.
+002130
+002140******************************************************************
+002150* 4000-DELETE-EMPLOYEE - READ FOR UPDATE, LOG, THEN DELETE       *
+002160******************************************************************
+002170 4000-DELETE-EMPLOYEE.
+002180     EXEC CICS
+002190         READ DATASET('EMPLOYEE')
+002200         INTO(SEGMENT-IO)
+002210         RIDFLD(EMPLOYEE-ID)
+002220         UPDATE
+002230         RESP(WS-RESP)
+002240     END-EXEC.
+002250
+002260     IF WS-RESP NOT = DFHRESP(NORMAL)
+002270         MOVE 'DELETE FAILED - EMPLOYEE NOT FOUND'
+002280             TO WS-MAINT-MESSAGE
+002290         GO TO 4000-DELETE-EMPLOYEE-EXIT
+002300     END-IF.
+002310
+002320     MOVE 'D' TO BI-FUNCTION-CODE.
+002330     MOVE WS-TIMESTAMP TO BI-TIMESTAMP.
+002340     MOVE EMPLOYEE-ID TO BI-EMPLOYEE-ID.
+002350     MOVE SEGMENT-IO (1:30) TO BI-EMPLOYEE-NAME.
+002360     PERFORM 5000-LOG-BEFORE-IMAGE
+002370         THRU 5000-LOG-BEFORE-IMAGE-EXIT.
+002380
+002390     EXEC CICS
+002400         DELETE DATASET('EMPLOYEE')
+002410         RIDFLD(EMPLOYEE-ID)
+002420         RESP(WS-RESP)
+002430     END-EXEC.
+002440
+002450     IF WS-RESP = DFHRESP(NORMAL)
+002460         MOVE 'EMPLOYEE DELETED' TO WS-MAINT-MESSAGE
+002470     ELSE
+002480         MOVE 'DELETE FAILED - SEE RESP CODE' TO WS-MAINT-MESSAGE
+002490     END-IF.
+002500 4000-DELETE-EMPLOYEE-EXIT.
+002510     EXIT.
+002520
+002530******************************************************************
+002540* 5000-LOG-BEFORE-IMAGE - WRITTEN BEFORE THE DATASET IS TOUCHED  *
+002550******************************************************************
+002560 5000-LOG-BEFORE-IMAGE.
+002570     WRITE BEFORE-IMAGE-RECORD.
+002580 5000-LOG-BEFORE-IMAGE-EXIT.
+002590     EXIT.
+002600
+002610******************************************************************
+002620* 9999-TERMINATE                                                 *
+002630******************************************************************
+002640 9999-TERMINATE.
+002650     DISPLAY 'EMPLOYEE-MAINT: ' WS-MAINT-MESSAGE.
+002660     CLOSE EMPLOYEE-BEFORE-IMAGE.
+002663     EXEC CICS
+002666         RETURN
+002669     END-EXEC.
+002670 9999-TERMINATE-EXIT.
+002680     EXIT.
