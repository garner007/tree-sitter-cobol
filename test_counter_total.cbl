@@ -0,0 +1,66 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COUNTER-TOTAL.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - SHARED ROUTINES.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. COUNTER/TOTAL BUMP LOGIC        *
+000200*                EXTRACTED OUT OF COMPREHENSIVE-PARAGRAPHS INTO A *
+000210*                CALLABLE SUBPROGRAM SO OTHER PROGRAMS CAN REUSE  *
+000220*                THE SAME COUNTER-TO-TOTAL BUMP WITHOUT COPYING   *
+000230*                THE THREE PARAGRAPHS BY HAND.                    *
+000240******************************************************************
+000250 ENVIRONMENT DIVISION.
+000260
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290
+000300 LINKAGE SECTION.
+000310 01  PASS-COUNTER             PIC 9(03).
+000320 01  PASS-TOTAL               PIC 9(05).
+000330
+000340 PROCEDURE DIVISION USING PASS-COUNTER
+000350                          PASS-TOTAL.
+000360******************************************************************
+000370* 0000-MAINLINE                                                  *
+000380******************************************************************
+000390 0000-MAINLINE.
+000400     PERFORM 1000-SET-COUNTER
+000410         THRU 1000-SET-COUNTER-EXIT.
+000420
+000430     PERFORM 2000-ADD-TO-TOTAL
+000440         THRU 2000-ADD-TO-TOTAL-EXIT.
+000450
+000460     PERFORM 3000-DISPLAY-TOTAL
+000470         THRU 3000-DISPLAY-TOTAL-EXIT.
+000480
+000490     GOBACK.
+000500
+000510******************************************************************
+000520* 1000-SET-COUNTER                                               *
+000530******************************************************************
+000540 1000-SET-COUNTER.
+000550     MOVE 1 TO PASS-COUNTER.
+000560     DISPLAY 'COUNTER: ' PASS-COUNTER.
+000570 1000-SET-COUNTER-EXIT.
+000580     EXIT.
+000590
+000600******************************************************************
+000610* 2000-ADD-TO-TOTAL                                              *
+000620******************************************************************
+000630 2000-ADD-TO-TOTAL.
+000640     ADD PASS-COUNTER TO PASS-TOTAL.
+000650     ADD 1 TO PASS-COUNTER.
+000660 2000-ADD-TO-TOTAL-EXIT.
+000670     EXIT.
+000680
+000690******************************************************************
+000700* 3000-DISPLAY-TOTAL                                             *
+000710******************************************************************
+000720 3000-DISPLAY-TOTAL.
+000730     DISPLAY 'TOTAL: ' PASS-TOTAL.
+000740 3000-DISPLAY-TOTAL-EXIT.
+000750     EXIT.
