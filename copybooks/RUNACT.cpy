@@ -0,0 +1,15 @@
+      ******************************************************************
+      * RUNACT - SHARED RUN-ACTIVITY LOG RECORD.                       *
+      * ONE ROW PER PROGRAM PER RUN, APPENDED BY EACH BATCH PROGRAM SO  *
+      * THE END-OF-DAY CONTROL REPORT CAN ROLL UP ROWS READ, UPDATED,  *
+      * INSERTED, AND REJECTED ACROSS THE WHOLE EMPLOYEE SUITE WITHOUT  *
+      * EACH PROGRAM KEEPING ITS OWN SEPARATE RECONCILIATION FILE.      *
+      ******************************************************************
+       01  RUN-ACTIVITY-RECORD.
+           05 RA-PROGRAM-ID        PIC X(08).
+           05 RA-RUN-DATE          PIC X(08).
+           05 RA-RUN-TIME          PIC X(06).
+           05 RA-ROWS-READ         PIC 9(07).
+           05 RA-ROWS-UPDATED      PIC 9(07).
+           05 RA-ROWS-INSERTED     PIC 9(07).
+           05 RA-ROWS-REJECTED     PIC 9(07).
