@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EMPMAST - SHARED EMPLOYEE MASTER FIELDS.                       *
+      * ONE COPYBOOK FOR THE EMPLOYEE-ID/EMPLOYEE-NAME PAIR THAT USED   *
+      * TO BE REDECLARED SEPARATELY IN EVERY PROGRAM THAT TOUCHES THE   *
+      * EMPLOYEE TABLE, PLUS THE PAY-RATE AND ITS EFFECTIVE DATE FOR    *
+      * THE PROGRAMS THAT NEED THEM. KEEPING THESE IN ONE PLACE MEANS   *
+      * A FIELD-WIDTH CHANGE ONLY HAS TO BE MADE ONCE.                  *
+      ******************************************************************
+       01  EMPLOYEE-ID                    PIC 9(05).
+       01  EMPLOYEE-NAME                  PIC X(30).
+       01  EMPLOYEE-PAY-RATE              PIC S9(5)V99 COMP-3.
+       01  EMPLOYEE-PAY-RATE-EFF-DATE     PIC X(08).
