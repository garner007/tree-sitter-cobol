@@ -1,32 +1,172 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-ENHANCEMENTS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-STATUS-CARDS ASSIGN TO EMPSTAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-FILE-STATUS.
+           SELECT EMPLOYEE-STATUS-REPORT ASSIGN TO EMPSTATR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    One row per employee - the status code this run is counting
+       FD  EMPLOYEE-STATUS-CARDS.
+       01  EMPLOYEE-STATUS-CARD.
+           05 SC-EMPLOYEE-STATUS  PIC X(01).
+
+      *    Status breakdown report - fixed-column, page-and-line-
+      *    numbered output from the shared REPORT-LINE-WRITER, instead
+      *    of a plain DISPLAY only SYSOUT ever saw.
+       FD  EMPLOYEE-STATUS-REPORT.
+       01  EMPLOYEE-STATUS-REPORT-LINE  PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-STATUS-RPT-STATUS    PIC X(02) VALUE '00'.
+       01 WS-REPORT-DETAIL-TEXT   PIC X(66).
+       01 WS-REPORT-FORMATTED-LINE PIC X(80).
        01 GROUP-1.
           05 FIELD-A PIC X(10).
           05 FIELD-B PIC 9(5).
        01 GROUP-2.
           05 FIELD-A PIC X(10).
           05 FIELD-B PIC 9(5).
-       01 TEST-VAR PIC 9.
+
+       01 WS-STATUS-FILE-STATUS   PIC X(02) VALUE '00'.
+       01 WS-STATUS-EOF-SWITCH    PIC X(01) VALUE 'N'.
+           88 WS-NO-MORE-STATUS-CARDS        VALUE 'Y'.
+
+      *    Employee status codes and the same-run breakdown counters
+       01 WS-EMPLOYEE-STATUS      PIC X(01).
+           88 WS-STATUS-ACTIVE               VALUE 'A'.
+           88 WS-STATUS-LEAVE                VALUE 'L'.
+           88 WS-STATUS-SUSPENDED            VALUE 'S'.
+           88 WS-STATUS-TERMED               VALUE 'T'.
+           88 WS-STATUS-PENDING-REHIRE       VALUE 'P'.
+
+       01 WS-STATUS-COUNTERS.
+          05 WS-ACTIVE-COUNT          PIC 9(7) VALUE ZERO.
+          05 WS-LEAVE-COUNT           PIC 9(7) VALUE ZERO.
+          05 WS-SUSPENDED-COUNT       PIC 9(7) VALUE ZERO.
+          05 WS-TERMED-COUNT          PIC 9(7) VALUE ZERO.
+          05 WS-PENDING-REHIRE-COUNT  PIC 9(7) VALUE ZERO.
+          05 WS-UNKNOWN-STATUS-COUNT  PIC 9(7) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            ADD CORRESPONDING GROUP-1 TO GROUP-2.
            SUBTRACT CORRESPONDING GROUP-2 FROM GROUP-1.
            MOVE CORRESPONDING GROUP-1 TO GROUP-2.
-           
-           IF TEST-VAR = 1 THEN
-               DISPLAY 'Equal to one'
-           ELSE
-               DISPLAY 'Not equal to one'
-           END-IF.
-           
+
+           OPEN INPUT EMPLOYEE-STATUS-CARDS.
+           PERFORM PROCESS-STATUS-CARD
+               UNTIL WS-NO-MORE-STATUS-CARDS.
+           CLOSE EMPLOYEE-STATUS-CARDS.
+
+           OPEN OUTPUT EMPLOYEE-STATUS-REPORT.
+           PERFORM DISPLAY-STATUS-BREAKDOWN.
+           CLOSE EMPLOYEE-STATUS-REPORT.
+
            EXEC SQL
                SELECT EMPLOYEE_ID
                FROM EMPLOYEE
                WHERE EMPLOYEE_NAME = 'SMITH'
            END-EXEC.
-           
-           STOP RUN. 
\ No newline at end of file
+
+           STOP RUN.
+
+      *    Read one employee status code and dispatch it through the
+      *    status-code EVALUATE, counting as it goes.
+       PROCESS-STATUS-CARD.
+           READ EMPLOYEE-STATUS-CARDS INTO EMPLOYEE-STATUS-CARD
+               AT END
+                   MOVE 'Y' TO WS-STATUS-EOF-SWITCH
+               NOT AT END
+                   MOVE SC-EMPLOYEE-STATUS TO WS-EMPLOYEE-STATUS
+                   PERFORM DISPATCH-EMPLOYEE-STATUS
+           END-READ.
+
+      *    Full multi-branch status-code dispatcher - one branch per
+      *    real employee status, instead of a single TEST-VAR = 1
+      *    binary flag.
+       DISPATCH-EMPLOYEE-STATUS.
+           EVALUATE TRUE
+               WHEN WS-STATUS-ACTIVE
+                   DISPLAY 'Employee status: ACTIVE'
+                   ADD 1 TO WS-ACTIVE-COUNT
+               WHEN WS-STATUS-LEAVE
+                   DISPLAY 'Employee status: ON LEAVE'
+                   ADD 1 TO WS-LEAVE-COUNT
+               WHEN WS-STATUS-SUSPENDED
+                   DISPLAY 'Employee status: SUSPENDED'
+                   ADD 1 TO WS-SUSPENDED-COUNT
+               WHEN WS-STATUS-TERMED
+                   DISPLAY 'Employee status: TERMED'
+                   ADD 1 TO WS-TERMED-COUNT
+               WHEN WS-STATUS-PENDING-REHIRE
+                   DISPLAY 'Employee status: PENDING REHIRE'
+                   ADD 1 TO WS-PENDING-REHIRE-COUNT
+               WHEN OTHER
+                   DISPLAY 'Employee status: UNKNOWN CODE ' WS-EMPLOYEE-STATUS
+                   ADD 1 TO WS-UNKNOWN-STATUS-COUNT
+           END-EVALUATE.
+
+      *    Same-run breakdown of how many employees are in each status,
+      *    written through the shared REPORT-LINE-WRITER so the output
+      *    carries a consistent page/line layout instead of a bare
+      *    DISPLAY.
+       DISPLAY-STATUS-BREAKDOWN.
+           MOVE '================================================'
+               TO WS-REPORT-DETAIL-TEXT
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+           MOVE 'EMPLOYEE STATUS BREAKDOWN - THIS RUN'
+               TO WS-REPORT-DETAIL-TEXT
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+           MOVE '================================================'
+               TO WS-REPORT-DETAIL-TEXT
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+           MOVE SPACES TO WS-REPORT-DETAIL-TEXT.
+           STRING 'ACTIVE . . . . . . . : ' WS-ACTIVE-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-DETAIL-TEXT.
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+           MOVE SPACES TO WS-REPORT-DETAIL-TEXT.
+           STRING 'ON LEAVE . . . . . . : ' WS-LEAVE-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-DETAIL-TEXT.
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+           MOVE SPACES TO WS-REPORT-DETAIL-TEXT.
+           STRING 'SUSPENDED. . . . . . : ' WS-SUSPENDED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-DETAIL-TEXT.
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+           MOVE SPACES TO WS-REPORT-DETAIL-TEXT.
+           STRING 'TERMED . . . . . . . : ' WS-TERMED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-DETAIL-TEXT.
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+           MOVE SPACES TO WS-REPORT-DETAIL-TEXT.
+           STRING 'PENDING REHIRE . . . : ' WS-PENDING-REHIRE-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-DETAIL-TEXT.
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+           MOVE SPACES TO WS-REPORT-DETAIL-TEXT.
+           STRING 'UNKNOWN CODES. . . . : ' WS-UNKNOWN-STATUS-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-DETAIL-TEXT.
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+           MOVE '================================================'
+               TO WS-REPORT-DETAIL-TEXT
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+      *    Hand the detail text to the shared formatter and write back
+      *    whatever page/line-numbered line it hands back.
+       WRITE-REPORT-DETAIL-LINE.
+           CALL 'REPORT-LINE-WRITER' USING WS-REPORT-DETAIL-TEXT
+                                           WS-REPORT-FORMATTED-LINE.
+           WRITE EMPLOYEE-STATUS-REPORT-LINE
+               FROM WS-REPORT-FORMATTED-LINE.
