@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-NAME-BROWSE.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - ONLINE.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. CICS INQUIRY TRANSACTION THAT   *
+000200*                BROWSES THE EMPLOYEE DATASET BY EMPLOYEE-NAME,   *
+000210*                USING STARTBR/READNEXT/ENDBR AGAINST AN          *
+000220*                ALTERNATE INDEX, SO HELPDESK CAN LOOK SOMEONE    *
+000230*                UP FROM A LAST NAME INSTEAD OF AN EMPLOYEE-ID.   *
+000240******************************************************************
+000250 ENVIRONMENT DIVISION.
+000260
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290******************************************************************
+000300* SAME SHAPE AS TEST-SQL-IMS'S EMPLOYEE DATASET FIELDS            *
+000310******************************************************************
+000320 01  EMPLOYEE-ID              PIC 9(05).
+000330 01  SEGMENT-IO                PIC X(200).
+000340
+000350******************************************************************
+000360* BROWSE KEY AND PAGING CONTROL                                  *
+000370******************************************************************
+000380 01  WS-SEARCH-NAME            PIC X(30).
+000385 01  WS-SEARCH-NAME-LENGTH     PIC S9(04) COMP VALUE 30.
+000390 01  WS-MATCH-COUNT            PIC 9(05) COMP VALUE ZERO.
+000400 01  WS-PAGE-SIZE              PIC 9(02) COMP VALUE 15.
+000410 01  WS-LINES-THIS-PAGE        PIC 9(02) COMP VALUE ZERO.
+000420 01  WS-RESP                   PIC S9(08) COMP.
+000430 01  WS-EMPLOYEE-NAME          PIC X(30).
+000440
+000450 01  WS-SWITCHES.
+000460     05  WS-BROWSE-SWITCH       PIC X(01) VALUE 'N'.
+000470         88  WS-END-OF-BROWSE           VALUE 'Y'.
+000480     05  WS-MORE-PAGES-SWITCH   PIC X(01) VALUE 'N'.
+000490         88  WS-MORE-PAGES-WANTED       VALUE 'Y'.
+000500
+000510 PROCEDURE DIVISION.
+000520******************************************************************
+000530* 0000-MAINLINE                                                  *
+000540******************************************************************
+000550 0000-MAINLINE.
+000560     PERFORM 1000-RECEIVE-SEARCH-NAME
+000570         THRU 1000-RECEIVE-SEARCH-NAME-EXIT.
+000580
+000590     PERFORM 2000-BROWSE-BY-NAME
+000600         THRU 2000-BROWSE-BY-NAME-EXIT.
+000610
+000620     PERFORM 9999-TERMINATE
+000630         THRU 9999-TERMINATE-EXIT.
+000640
+000650******************************************************************
+000660* 1000-RECEIVE-SEARCH-NAME - LAST NAME (OR PREFIX) TYPED BY STAFF*
+000670******************************************************************
+000680 1000-RECEIVE-SEARCH-NAME.
+000690     MOVE SPACES TO WS-SEARCH-NAME.
+000695     MOVE 30 TO WS-SEARCH-NAME-LENGTH.
+000700     EXEC CICS
+000710         RECEIVE INTO(WS-SEARCH-NAME)
+000720         LENGTH(WS-SEARCH-NAME-LENGTH)
+000730         RESP(WS-RESP)
+000740     END-EXEC.
+000750 1000-RECEIVE-SEARCH-NAME-EXIT.
+000760     EXIT.
+000770
+000780******************************************************************
+000790* 2000-BROWSE-BY-NAME - STARTBR/READNEXT ON THE EMPLOYEE-NAME    *
+000800* ALTERNATE INDEX, GENERIC KEY SO A PARTIAL LAST NAME MATCHES.   *
+000810******************************************************************
+000820 2000-BROWSE-BY-NAME.
+000830     MOVE 'N' TO WS-BROWSE-SWITCH.
+000840     MOVE ZERO TO WS-MATCH-COUNT.
+000850
+000860     EXEC CICS
+000870         STARTBR DATASET('EMPLOYEE')
+000880         RIDFLD(WS-SEARCH-NAME)
+000890         KEYLENGTH(30)
+000900         GENERIC GTEQ
+000910         RESP(WS-RESP)
+000920     END-EXEC.
+000930
+000940     IF WS-RESP NOT = DFHRESP(NORMAL)
+000950         MOVE 'Y' TO WS-BROWSE-SWITCH
+000960         DISPLAY 'EMPLOYEE-NAME-BROWSE: NO MATCHES FOR '
+000970             WS-SEARCH-NAME
+000980         GO TO 2000-BROWSE-BY-NAME-EXIT
+000990     END-IF.
+001000
+001010     PERFORM 2100-READ-NEXT-MATCH
+001020         THRU 2100-READ-NEXT-MATCH-EXIT
+001030         UNTIL WS-END-OF-BROWSE.
+001040
+001050     EXEC CICS
+001060         ENDBR DATASET('EMPLOYEE')
+001070     END-EXEC.
+001080 2000-BROWSE-BY-NAME-EXIT.
+001090     EXIT.
+001100
+001110******************************************************************
+001120* 2100-READ-NEXT-MATCH - ONE SCREEN'S WORTH OF MATCHES AT A TIME *
+001130******************************************************************
+001140 2100-READ-NEXT-MATCH.
+001150     EXEC CICS
+001160         READNEXT DATASET('EMPLOYEE')
+001170         INTO(SEGMENT-IO)
+001180         RIDFLD(WS-EMPLOYEE-NAME)
+001190         KEYLENGTH(30)
+001200         RESP(WS-RESP)
+001210     END-EXEC.
+001220
+001230     IF WS-RESP NOT = DFHRESP(NORMAL)
+001240         MOVE 'Y' TO WS-BROWSE-SWITCH
+001250         GO TO 2100-READ-NEXT-MATCH-EXIT
+001260     END-IF.
+001270
+001280     IF WS-EMPLOYEE-NAME (1:WS-SEARCH-NAME-LENGTH)
+001290             NOT = WS-SEARCH-NAME (1:WS-SEARCH-NAME-LENGTH)
+001300         MOVE 'Y' TO WS-BROWSE-SWITCH
+001310         GO TO 2100-READ-NEXT-MATCH-EXIT
+001320     END-IF.
+001325
+001327     MOVE SEGMENT-IO (1:5) TO EMPLOYEE-ID.
+001330
+001340     ADD 1 TO WS-MATCH-COUNT.
+001350     ADD 1 TO WS-LINES-THIS-PAGE.
+001355     DISPLAY 'MATCH: EMPLOYEE-ID=' EMPLOYEE-ID
+001357         ' NAME=' WS-EMPLOYEE-NAME.
+001370
+001380     IF WS-LINES-THIS-PAGE >= WS-PAGE-SIZE
+001390         PERFORM 2200-OFFER-NEXT-PAGE
+001400             THRU 2200-OFFER-NEXT-PAGE-EXIT
+001410     END-IF.
+001420 2100-READ-NEXT-MATCH-EXIT.
+001430     EXIT.
+001440
+001450******************************************************************
+001460* 2200-OFFER-NEXT-PAGE - PF8/ENTER TO PAGE, PF3 TO STOP BROWSING *
+001470******************************************************************
+001480 2200-OFFER-NEXT-PAGE.
+001490     MOVE ZERO TO WS-LINES-THIS-PAGE.
+001500     DISPLAY 'PRESS ENTER FOR NEXT PAGE, PF3 TO STOP'.
+001510     EXEC CICS
+001520         RECEIVE RESP(WS-RESP)
+001530     END-EXEC.
+001540     IF WS-RESP NOT = DFHRESP(NORMAL)
+001550         MOVE 'Y' TO WS-BROWSE-SWITCH
+001560     END-IF.
+001570 2200-OFFER-NEXT-PAGE-EXIT.
+001580     EXIT.
+001590
+001600******************************************************************
+001610* 9999-TERMINATE                                                 *
+001620******************************************************************
+001630 9999-TERMINATE.
+001640     DISPLAY 'EMPLOYEE-NAME-BROWSE: ' WS-MATCH-COUNT
+001650         ' MATCH(ES) DISPLAYED'.
+001653     EXEC CICS
+001656         RETURN
+001659     END-EXEC.
+001660 9999-TERMINATE-EXIT.
+001670     EXIT.
