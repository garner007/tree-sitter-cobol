@@ -0,0 +1,215 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-FILE-COMPARE.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - BATCH CONTROL.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. MATCH/MERGE COMPARE OF TWO      *
+000200*                KEY-SEQUENCED SEQUENTIAL FILES SHARING THE SAME  *
+000210*                FIELD-A/FIELD-B SHAPE USED ELSEWHERE FOR THE      *
+000220*                CORRESPONDING-STYLE GROUP RECORDS, SO A CHANGED  *
+000230*                FIELD BETWEEN TWO SNAPSHOTS OF THE SAME KEY      *
+000240*                SHOWS UP WITHOUT A MANUAL FILE COMPARE.          *
+000250******************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT OLD-SNAPSHOT-FILE ASSIGN TO OLDSNAP
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-OLD-FILE-STATUS.
+000320     SELECT NEW-SNAPSHOT-FILE ASSIGN TO NEWSNAP
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-NEW-FILE-STATUS.
+000350     SELECT CHANGE-REPORT ASSIGN TO CHGRPT
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-RPT-FILE-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410*    BOTH SNAPSHOT FILES MUST BE IN ASCENDING KEY SEQUENCE - THE
+000420*    SAME KEY ORDER THE UPSTREAM EXTRACT ALREADY PRODUCES THEM IN.
+000430 FD  OLD-SNAPSHOT-FILE.
+000440 01  OLD-SNAPSHOT-RECORD.
+000450     05  OLD-REC-KEY       PIC X(10).
+000460     05  OLD-REC-VALUE     PIC 9(05).
+000470
+000480 FD  NEW-SNAPSHOT-FILE.
+000490 01  NEW-SNAPSHOT-RECORD.
+000500     05  NEW-REC-KEY       PIC X(10).
+000510     05  NEW-REC-VALUE     PIC 9(05).
+000520
+000530 FD  CHANGE-REPORT.
+000540 01  CHANGE-REPORT-LINE        PIC X(80).
+000550
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-OLD-FILE-STATUS        PIC X(02) VALUE '00'.
+000580 01  WS-NEW-FILE-STATUS        PIC X(02) VALUE '00'.
+000590 01  WS-RPT-FILE-STATUS        PIC X(02) VALUE '00'.
+000600
+000610 01  WS-OLD-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000620     88  WS-NO-MORE-OLD-RECORDS          VALUE 'Y'.
+000630 01  WS-NEW-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000640     88  WS-NO-MORE-NEW-RECORDS          VALUE 'Y'.
+000650
+000660 01  WS-HIGH-KEY               PIC X(10) VALUE HIGH-VALUES.
+000670
+000680*    WORKING COPIES OF THE CURRENT KEY FROM EACH SIDE SO A
+000690*    RECORD CAN BE COMPARED AFTER EOF HAS MOVED HIGH-VALUES
+000700*    INTO THE REAL RECORD AREA.
+000710 01  WS-OLD-KEY                PIC X(10).
+000720 01  WS-OLD-VALUE              PIC 9(05).
+000730 01  WS-NEW-KEY                PIC X(10).
+000740 01  WS-NEW-VALUE              PIC 9(05).
+000750
+000760 01  WS-REPORT-LINE.
+000770     05  WS-RPT-KEY            PIC X(10).
+000780     05  FILLER                PIC X(02) VALUE SPACES.
+000790     05  WS-RPT-ACTION         PIC X(16).
+000800     05  WS-RPT-OLD-LABEL      PIC X(08) VALUE 'OLD = '.
+000810     05  WS-RPT-OLD-VALUE      PIC Z(04)9.
+000820     05  FILLER                PIC X(02) VALUE SPACES.
+000830     05  WS-RPT-NEW-LABEL      PIC X(08) VALUE 'NEW = '.
+000840     05  WS-RPT-NEW-VALUE      PIC Z(04)9.
+000850     05  FILLER                PIC X(25) VALUE SPACES.
+000860
+000870 01  WS-MATCHED-COUNT          PIC 9(07) VALUE ZERO.
+000880 01  WS-CHANGED-COUNT          PIC 9(07) VALUE ZERO.
+000890 01  WS-ADDED-COUNT            PIC 9(07) VALUE ZERO.
+000900 01  WS-DROPPED-COUNT          PIC 9(07) VALUE ZERO.
+000910
+000920 PROCEDURE DIVISION.
+000930******************************************************************
+000940* 0000-MAINLINE                                                  *
+000950******************************************************************
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE
+000980         THRU 1000-INITIALIZE-EXIT.
+000990
+001000     PERFORM 2000-COMPARE-ONE-KEY
+001010         THRU 2000-COMPARE-ONE-KEY-EXIT
+001020         UNTIL WS-NO-MORE-OLD-RECORDS AND WS-NO-MORE-NEW-RECORDS.
+001030
+001040     PERFORM 9999-TERMINATE
+001050         THRU 9999-TERMINATE-EXIT.
+001060
+001070******************************************************************
+001080* 1000-INITIALIZE                                                *
+001090******************************************************************
+001100 1000-INITIALIZE.
+001110     OPEN INPUT  OLD-SNAPSHOT-FILE.
+001120     OPEN INPUT  NEW-SNAPSHOT-FILE.
+001130     OPEN OUTPUT CHANGE-REPORT.
+001140
+001150     PERFORM 1100-READ-OLD THRU 1100-READ-OLD-EXIT.
+001160     PERFORM 1200-READ-NEW THRU 1200-READ-NEW-EXIT.
+001170 1000-INITIALIZE-EXIT.
+001180     EXIT.
+001190
+001200 1100-READ-OLD.
+001210     READ OLD-SNAPSHOT-FILE
+001220         AT END
+001230             MOVE 'Y'        TO WS-OLD-EOF-SWITCH
+001240             MOVE WS-HIGH-KEY TO WS-OLD-KEY
+001250         NOT AT END
+001260             MOVE OLD-REC-KEY   TO WS-OLD-KEY
+001270             MOVE OLD-REC-VALUE TO WS-OLD-VALUE
+001280     END-READ.
+001290 1100-READ-OLD-EXIT.
+001300     EXIT.
+001310
+001320 1200-READ-NEW.
+001330     READ NEW-SNAPSHOT-FILE
+001340         AT END
+001350             MOVE 'Y'        TO WS-NEW-EOF-SWITCH
+001360             MOVE WS-HIGH-KEY TO WS-NEW-KEY
+001370         NOT AT END
+001380             MOVE NEW-REC-KEY   TO WS-NEW-KEY
+001390             MOVE NEW-REC-VALUE TO WS-NEW-VALUE
+001400     END-READ.
+001410 1200-READ-NEW-EXIT.
+001420     EXIT.
+001430
+001440******************************************************************
+001450* 2000-COMPARE-ONE-KEY - CLASSIC THREE-WAY MATCH/MERGE:           *
+001460* KEYS EQUAL MEANS COMPARE VALUES; OLD-KEY LOW MEANS THE KEY      *
+001470* DROPPED OUT OF THE NEW FILE; NEW-KEY LOW MEANS THE KEY WAS      *
+001480* ADDED SINCE THE OLD SNAPSHOT WAS TAKEN.                         *
+001490******************************************************************
+001500 2000-COMPARE-ONE-KEY.
+001510     EVALUATE TRUE
+001520         WHEN WS-OLD-KEY = WS-NEW-KEY
+001530             PERFORM 2100-COMPARE-MATCHED-KEY
+001540                 THRU 2100-COMPARE-MATCHED-KEY-EXIT
+001550             PERFORM 1100-READ-OLD THRU 1100-READ-OLD-EXIT
+001560             PERFORM 1200-READ-NEW THRU 1200-READ-NEW-EXIT
+001570         WHEN WS-OLD-KEY < WS-NEW-KEY
+001580             PERFORM 2200-REPORT-DROPPED-KEY
+001590                 THRU 2200-REPORT-DROPPED-KEY-EXIT
+001600             PERFORM 1100-READ-OLD THRU 1100-READ-OLD-EXIT
+001610         WHEN OTHER
+001620             PERFORM 2300-REPORT-ADDED-KEY
+001630                 THRU 2300-REPORT-ADDED-KEY-EXIT
+001640             PERFORM 1200-READ-NEW THRU 1200-READ-NEW-EXIT
+001650     END-EVALUATE.
+001660 2000-COMPARE-ONE-KEY-EXIT.
+001670     EXIT.
+001680
+001690 2100-COMPARE-MATCHED-KEY.
+001700     ADD 1 TO WS-MATCHED-COUNT.
+001710     IF WS-OLD-VALUE NOT = WS-NEW-VALUE
+001720         ADD 1 TO WS-CHANGED-COUNT
+001730         MOVE WS-OLD-KEY    TO WS-RPT-KEY
+001740         MOVE 'FIELD CHANGED'  TO WS-RPT-ACTION
+001750         MOVE WS-OLD-VALUE  TO WS-RPT-OLD-VALUE
+001760         MOVE WS-NEW-VALUE  TO WS-RPT-NEW-VALUE
+001770         WRITE CHANGE-REPORT-LINE FROM WS-REPORT-LINE
+001780     END-IF.
+001790 2100-COMPARE-MATCHED-KEY-EXIT.
+001800     EXIT.
+001810
+001820 2200-REPORT-DROPPED-KEY.
+001830     ADD 1 TO WS-DROPPED-COUNT.
+001840     MOVE WS-OLD-KEY       TO WS-RPT-KEY.
+001850     MOVE 'DROPPED'        TO WS-RPT-ACTION.
+001860     MOVE WS-OLD-VALUE     TO WS-RPT-OLD-VALUE.
+001870     MOVE ZERO             TO WS-RPT-NEW-VALUE.
+001880     WRITE CHANGE-REPORT-LINE FROM WS-REPORT-LINE.
+001890 2200-REPORT-DROPPED-KEY-EXIT.
+001900     EXIT.
+001910
+001920 2300-REPORT-ADDED-KEY.
+001930     ADD 1 TO WS-ADDED-COUNT.
+001940     MOVE WS-NEW-KEY       TO WS-RPT-KEY.
+001950     MOVE 'ADDED'          TO WS-RPT-ACTION.
+001960     MOVE ZERO             TO WS-RPT-OLD-VALUE.
+001970     MOVE WS-NEW-VALUE     TO WS-RPT-NEW-VALUE.
+001980     WRITE CHANGE-REPORT-LINE FROM WS-REPORT-LINE.
+001990 2300-REPORT-ADDED-KEY-EXIT.
+002000     EXIT.
+002010
+002020******************************************************************
+002030* 9999-TERMINATE                                                 *
+002040******************************************************************
+002050 9999-TERMINATE.
+002060     DISPLAY '================================================'.
+002070     DISPLAY 'EMPLOYEE-FILE-COMPARE - SUMMARY'.
+002080     DISPLAY '================================================'.
+002090     DISPLAY 'KEYS MATCHED . . . . . . . . . : '
+002100         WS-MATCHED-COUNT.
+002110     DISPLAY 'KEYS WITH A CHANGED FIELD. . . : '
+002120         WS-CHANGED-COUNT.
+002130     DISPLAY 'KEYS ADDED IN NEW FILE . . . . : '
+002140         WS-ADDED-COUNT.
+002150     DISPLAY 'KEYS DROPPED FROM OLD FILE . . : '
+002160         WS-DROPPED-COUNT.
+002170     DISPLAY '================================================'.
+002180
+002190     CLOSE OLD-SNAPSHOT-FILE.
+002200     CLOSE NEW-SNAPSHOT-FILE.
+002210     CLOSE CHANGE-REPORT.
+002220     STOP RUN.
+002230 9999-TERMINATE-EXIT.
+002240     EXIT.
