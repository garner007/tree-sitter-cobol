@@ -0,0 +1,68 @@
+//EMPBATCH JOB (PAYROLL),'EMPLOYEE SUITE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* EMPBATCH - NIGHTLY DRIVER FOR THE EMPLOYEE BATCH SUITE.            *
+//* STEP020 ONLY RUNS IF STEP010 ENDED CLEAN (RC < 4).                 *
+//* STEP030 AND STEP040 ALWAYS RUN SO THE CONTROL REPORT AND THE       *
+//* SNAPSHOT COMPARE ARE PRODUCED EVEN WHEN AN EARLIER STEP FLAGGED    *
+//* REJECTS, SINCE THOSE REJECTS ARE PART OF WHAT THEY REPORT ON.      *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=DFSRRC00,
+//         PARM='DLI,TESTSQIM,EMPPSB01,,,,,,,,,,,,,Y'
+//STEPLIB  DD DSN=PAYROLL.EMPLOYEE.LOADLIB,DISP=SHR
+//         DD DSN=IMS.PROCLIB,DISP=SHR
+//         DD DSN=DB2.SDSNLOAD,DISP=SHR
+//IMS      DD DSN=IMS.PSBLIB,DISP=SHR
+//EMPREJ   DD DSN=PAYROLL.EMPLOYEE.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//EMPEXCP  DD DSN=PAYROLL.EMPLOYEE.EXCEPTIONS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//EMPCNTL  DD DSN=PAYROLL.EMPLOYEE.CONTROL.CARDS,DISP=SHR
+//BATCHTOK DD DSN=PAYROLL.EMPLOYEE.RESTART.TOKEN,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//RUNACTLG DD DSN=PAYROLL.EMPLOYEE.RUNACT.LOG,DISP=MOD
+//RECONCIL DD DSN=PAYROLL.EMPLOYEE.SQLCICS.RECON.RPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ENHCOBOL,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PAYROLL.EMPLOYEE.LOADLIB,DISP=SHR
+//         DD DSN=DB2.SDSNLOAD,DISP=SHR
+//RECONRPT DD DSN=PAYROLL.EMPLOYEE.RECON.RPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EMPEXCP  DD DSN=PAYROLL.EMPLOYEE.EXCEPTIONS2,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//RUNACTLG DD DSN=PAYROLL.EMPLOYEE.RUNACT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EODCTRPT,COND=EVEN
+//STEPLIB  DD DSN=PAYROLL.EMPLOYEE.LOADLIB,DISP=SHR
+//RUNACTLG DD DSN=PAYROLL.EMPLOYEE.RUNACT.LOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=FILECOMP,COND=EVEN
+//STEPLIB  DD DSN=PAYROLL.EMPLOYEE.LOADLIB,DISP=SHR
+//OLDSNAP  DD DSN=PAYROLL.EMPLOYEE.SNAPSHOT.YESTERDAY,DISP=SHR
+//NEWSNAP  DD DSN=PAYROLL.EMPLOYEE.SNAPSHOT.TODAY,DISP=SHR
+//CHGRPT   DD DSN=PAYROLL.EMPLOYEE.CHANGE.RPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
