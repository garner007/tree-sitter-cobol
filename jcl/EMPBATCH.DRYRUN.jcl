@@ -0,0 +1,44 @@
+//EMPBATCH JOB (PAYROLL),'EMPLOYEE SUITE - DRYRUN',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* EMPBATCH (DRYRUN VARIANT) - PREVIEWS WHAT STEP010 WOULD CHANGE    *
+//* WITHOUT TOUCHING PRODUCTION EMPLOYEE DATA. APPEND 'DRYRUN' AS     *
+//* THE LAST PARM SUBFIELD SO TEST-SQL-IMS ROUTES ITS UPDATE/INSERT   *
+//* PAIRS TO THE EMPPREV PREVIEW FILE INSTEAD OF DB2. USE THIS TO     *
+//* SANITY-CHECK A SUSPICIOUS UPSTREAM EXTRACT BEFORE RUNNING         *
+//* EMPBATCH FOR REAL.                                                *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=DFSRRC00,
+//         PARM='DLI,TESTSQIM,EMPPSB01,,,,,,,,,,,,,Y,DRYRUN'
+//STEPLIB  DD DSN=PAYROLL.EMPLOYEE.LOADLIB,DISP=SHR
+//         DD DSN=IMS.PROCLIB,DISP=SHR
+//         DD DSN=DB2.SDSNLOAD,DISP=SHR
+//IMS      DD DSN=IMS.PSBLIB,DISP=SHR
+//EMPREJ   DD DSN=PAYROLL.EMPLOYEE.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//EMPEXCP  DD DSN=PAYROLL.EMPLOYEE.EXCEPTIONS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//EMPCNTL  DD DSN=PAYROLL.EMPLOYEE.CONTROL.CARDS,DISP=SHR
+//BATCHTOK DD DSN=PAYROLL.EMPLOYEE.RESTART.TOKEN,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//RUNACTLG DD DSN=PAYROLL.EMPLOYEE.RUNACT.LOG,DISP=MOD
+//EMPPREV  DD DSN=PAYROLL.EMPLOYEE.DRYRUN.PREVIEW,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//RECONCIL DD DSN=PAYROLL.EMPLOYEE.SQLCICS.RECON.RPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//
