@@ -1,9 +1,56 @@
        identification division.
        program-id. test-perform.
+
+       environment division.
+       input-output section.
+       file-control.
+           select employee-control-cards assign to empcntl
+               organization is sequential
+               file status is ws-control-file-status.
+
        data division.
+       file section.
+      *    one employee id/name pair per row, driving the batch table
+       fd  employee-control-cards.
+       01  employee-control-card.
+           05 cc-employee-id    pic 9(5).
+           05 cc-employee-name  pic x(30).
+
        working-storage section.
        01 c PIC 9.
        01 i PIC 9.
+
+       01 ws-control-file-status   pic x(2) value '00'.
+       01 ws-control-eof-switch    pic x(1) value 'n'.
+           88 ws-no-more-control-cards        value 'y'.
+
+      *    multi-employee batch table, loaded from the control file
+       01 ws-max-employees         pic 9(3) value 100.
+       01 ws-employee-count        pic 9(3) value zero comp.
+       01 ws-employee-table.
+           05 ws-employee-entry occurs 100 times indexed by ws-emp-idx.
+               10 ws-te-employee-id   pic 9(5).
+               10 ws-te-employee-name pic x(30).
+       01 ws-batch-idx              pic 9(3) value zero comp.
+
+       01 ws-validation-code       pic x(1) value spaces.
+           88 ws-validation-passed          value 'p'.
+           88 ws-validation-failed          value 'f'.
+
+      *    exception counting and configurable abort threshold - once
+      *    more than 5% of the batch has failed validation, the run
+      *    stops driving further employees instead of grinding through
+      *    a batch that has gone bad.
+       01 ws-exception-count       pic 9(5) value zero.
+       01 ws-abort-switch          pic x(1) value 'n'.
+           88 ws-abort-threshold-exceeded    value 'y'.
+
+      *    update/commit bookkeeping - commit every 50 entries, same
+      *    idea as test-sql-ims's commit interval, just a smaller batch
+       01 sqlcode                  pic s9(9) comp.
+       01 ws-commit-interval       pic 9(3) value 50.
+       01 ws-rows-since-commit     pic 9(3) value zero.
+
        procedure division.
        perform forever
          continue
@@ -14,7 +61,89 @@
        perform until c > 5
          add 1 to c
        end-perform.
+
+      *    load the control file into the table first, so the abort
+      *    threshold is judged against the whole batch size rather
+      *    than however many rows happen to have been read so far
+       open input employee-control-cards.
+       perform until ws-no-more-control-cards
+           read employee-control-cards
+               at end
+                   move 'y' to ws-control-eof-switch
+               not at end
+                   add 1 to ws-employee-count
+                   if ws-employee-count > ws-max-employees
+                       display 'control file exceeds table capacity - '
+                           'remaining rows discarded'
+                       move ws-max-employees to ws-employee-count
+                       move 'y' to ws-control-eof-switch
+                   else
+                       move cc-employee-id
+                           to ws-te-employee-id (ws-employee-count)
+                       move cc-employee-name
+                           to ws-te-employee-name (ws-employee-count)
+                   end-if
+           end-read
+       end-perform.
+       close employee-control-cards.
+
+      *    multi-employee batch driving loop - one shared-validator
+      *    call per table entry, counting exceptions and aborting the
+      *    remainder of the batch once the threshold is exceeded
+       perform varying ws-batch-idx from 1 by 1
+               until ws-batch-idx > ws-employee-count
+           call 'employee-validate'
+               using ws-te-employee-id (ws-batch-idx)
+                     ws-te-employee-name (ws-batch-idx)
+                     ws-validation-code
+           if ws-validation-failed
+               add 1 to ws-exception-count
+               display 'exception on employee id '
+                   ws-te-employee-id (ws-batch-idx)
+           else
+               exec sql
+                   update employee
+                   set employee_name =
+                       :ws-te-employee-name (ws-batch-idx)
+                   where employee_id =
+                       :ws-te-employee-id (ws-batch-idx)
+               end-exec
+
+               add 1 to ws-rows-since-commit
+               if ws-rows-since-commit >= ws-commit-interval
+                   perform commit-batch
+               end-if
+           end-if
+
+           if ws-employee-count > zero
+               and ws-exception-count * 100 > ws-employee-count * 5
+               move 'y' to ws-abort-switch
+           end-if
+
+           if ws-abort-threshold-exceeded
+               display 'abort threshold exceeded - stopping batch'
+               move ws-max-employees to ws-batch-idx
+           end-if
+       end-perform.
+
+       if ws-rows-since-commit > zero
+           perform commit-batch
+       end-if.
+
        perform varying i from 1 by 1 until i > 3
          display i
        end-perform.
-       stop run.
\ No newline at end of file
+
+       if ws-abort-threshold-exceeded
+           move 8 to return-code
+       end-if.
+
+       stop run.
+
+      *    commit the updates since the last commit point
+       commit-batch.
+           exec sql
+               commit
+           end-exec
+
+           move zero to ws-rows-since-commit.
