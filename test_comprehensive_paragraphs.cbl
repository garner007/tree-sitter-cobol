@@ -7,14 +7,5 @@
        procedure division.
        main-000.
            display "Starting program"
-           perform main-010 thru main-030
-           stop run.
-       main-010.
-           move 1 to ws-counter
-           display "Counter: " ws-counter.
-       main-020.
-           add ws-counter to ws-total
-           add 1 to ws-counter.
-       main-030.
-           display "Total: " ws-total
-           continue.
\ No newline at end of file
+           call "counter-total" using ws-counter ws-total
+           stop run.
\ No newline at end of file
