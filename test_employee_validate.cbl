@@ -0,0 +1,52 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-VALIDATE.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - SHARED ROUTINES.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. SHARED EMPLOYEE-ID/EMPLOYEE-    *
+000200*                NAME VALIDATION SO THE SAME RANGE AND CONTENT    *
+000210*                CHECKS RUN BEFORE ANY SQL HOST VARIABLE OR DLI   *
+000220*                SSA KEY FIELD IS USED, INSTEAD OF EACH PROGRAM   *
+000230*                DISCOVERING A BAD RECORD VIA A SQLCODE -803 OR   *
+000240*                AN IMS STATUS CODE THREE STEPS DOWNSTREAM.       *
+000250******************************************************************
+000260 ENVIRONMENT DIVISION.
+000270
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 01  WS-LOW-VALUE-NAME        PIC X(30) VALUE LOW-VALUES.
+000310
+000320 LINKAGE SECTION.
+000325     COPY EMPMAST.
+000350 01  VALIDATION-RESULT-CODE   PIC X(01).
+000360     88  VALIDATION-PASSED             VALUE 'P'.
+000370     88  VALIDATION-FAILED             VALUE 'F'.
+000380
+000390 PROCEDURE DIVISION USING EMPLOYEE-ID
+000400                           EMPLOYEE-NAME
+000410                           VALIDATION-RESULT-CODE.
+000420 0000-MAINLINE.
+000430     SET VALIDATION-PASSED TO TRUE.
+000440
+000450     IF EMPLOYEE-ID NOT NUMERIC
+000460         SET VALIDATION-FAILED TO TRUE
+000470     END-IF.
+000480
+000490     IF VALIDATION-PASSED
+000500         IF EMPLOYEE-ID < 1 OR EMPLOYEE-ID > 99999
+000510             SET VALIDATION-FAILED TO TRUE
+000520         END-IF
+000530     END-IF.
+000540
+000550     IF VALIDATION-PASSED
+000560         IF EMPLOYEE-NAME = SPACES
+000570                 OR EMPLOYEE-NAME = WS-LOW-VALUE-NAME
+000580             SET VALIDATION-FAILED TO TRUE
+000590         END-IF
+000600     END-IF.
+000610
+000620     GOBACK.
