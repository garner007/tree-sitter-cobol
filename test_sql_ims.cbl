@@ -1,42 +1,243 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-SQL-IMS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-REJECTS ASSIGN TO EMPREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT EMPLOYEE-EXCEPTIONS ASSIGN TO EMPEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           SELECT EMPLOYEE-CONTROL-CARDS ASSIGN TO EMPCNTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT BATCH-RESTART-TOKEN ASSIGN TO BATCHTOK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT RUN-ACTIVITY-LOG ASSIGN TO RUNACTLG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNACT-FILE-STATUS.
+           SELECT EMPLOYEE-DRYRUN-PREVIEW ASSIGN TO EMPPREV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PREVIEW-FILE-STATUS.
+           SELECT SQL-CICS-RECONCILE-REPORT ASSIGN TO RECONCIL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    Control-card input - one EMPLOYEE-ID per row, driving the
+      *    batch pass instead of the single hard-coded test employee.
+       FD  EMPLOYEE-CONTROL-CARDS.
+       01  EMPLOYEE-CONTROL-CARD.
+           05 CC-EMPLOYEE-ID    PIC 9(5).
+
+      *    Restart token - rewritten after every commit point so a
+      *    deadlock or a cancelled job does not force the whole
+      *    control-card file to be reprocessed from row one.
+       FD  BATCH-RESTART-TOKEN.
+       01  BATCH-RESTART-RECORD.
+           05 RESTART-LAST-EMPLOYEE-ID PIC 9(5).
+           05 RESTART-ROWS-COMMITTED   PIC 9(7).
+
+      *    Sequential reject file - one row per failed EXEC SQL INSERT
+       FD  EMPLOYEE-REJECTS.
+       01  EMPLOYEE-REJECT-RECORD.
+           05 REJ-SQLCODE       PIC S9(9).
+           05 REJ-EMPLOYEE-ID   PIC 9(5).
+           05 REJ-EMPLOYEE-NAME PIC X(30).
+
+      *    Records that fail the shared EMPLOYEE-ID/EMPLOYEE-NAME
+      *    validation before they reach SQL or DLI.
+       FD  EMPLOYEE-EXCEPTIONS.
+       01  EMPLOYEE-EXCEPTION-RECORD.
+           05 EXCP-EMPLOYEE-ID   PIC 9(5).
+           05 EXCP-EMPLOYEE-NAME PIC X(30).
+
+      *    Shared end-of-day roll-up log, appended to by every batch
+      *    program in the EMPLOYEE suite.
+       FD  RUN-ACTIVITY-LOG.
+           COPY RUNACT.
+
+      *    Dry-run preview - one row per UPDATE/INSERT that would have
+      *    been issued, written instead of executing against DB2 when
+      *    WS-DRYRUN-MODE is on.
+       FD  EMPLOYEE-DRYRUN-PREVIEW.
+       01  EMPLOYEE-DRYRUN-RECORD.
+           05 DRY-ACTION-CODE    PIC X(1).
+           05 DRY-EMPLOYEE-ID    PIC 9(5).
+           05 DRY-EMPLOYEE-NAME  PIC X(30).
+
+      *    End-of-job reconciliation between DB2 rows changed and CICS
+      *    EMPLOYEE dataset records written this same run.
+       FD  SQL-CICS-RECONCILE-REPORT.
+       01  SQL-CICS-RECONCILE-LINE  PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 EMPLOYEE-ID      PIC 9(5).
-       01 EMPLOYEE-NAME    PIC X(30).
+      *    Shared EMPLOYEE-ID/EMPLOYEE-NAME/pay-rate fields
+           COPY EMPMAST.
        01 SQLCODE          PIC S9(9) COMP.
        01 DB-PCB           PIC X(100).
        01 SEGMENT-IO       PIC X(200).
+
+      *    SEGMENT-IO, viewed by the type code carried in its first two
+      *    bytes, then by each segment type's own layout so the GET
+      *    UNIQUE/GET NEXT dispatcher can work with real fields instead
+      *    of the raw 200-byte area.
+       01 SEGMENT-IO-KEYED REDEFINES SEGMENT-IO.
+           05 SIO-SEGMENT-TYPE-CODE   PIC X(02).
+           05 FILLER                  PIC X(198).
+       01 EMPLOYEE-SEGMENT-IO REDEFINES SEGMENT-IO.
+           05 EMPSEG-TYPE-CODE        PIC X(02).
+           05 EMPSEG-EMPLOYEE-ID      PIC 9(05).
+           05 EMPSEG-EMPLOYEE-NAME    PIC X(30).
+           05 FILLER                  PIC X(163).
+       01 PAYROLL-SEGMENT-IO REDEFINES SEGMENT-IO.
+           05 PAYSEG-TYPE-CODE        PIC X(02).
+           05 PAYSEG-EMPLOYEE-ID      PIC 9(05).
+           05 PAYSEG-PAY-RATE         PIC S9(5)V99 COMP-3.
+           05 FILLER                  PIC X(189).
+       01 DEPENDENT-SEGMENT-IO REDEFINES SEGMENT-IO.
+           05 DEPSEG-TYPE-CODE        PIC X(02).
+           05 DEPSEG-EMPLOYEE-ID      PIC 9(05).
+           05 DEPSEG-DEPENDENT-NAME   PIC X(30).
+           05 FILLER                  PIC X(163).
+
+      *    Master list of segment types this PCB can hand back. Kept
+      *    as a loaded table, same as the shop's other reserved-name
+      *    tables, rather than a hard-coded EVALUATE on the raw code.
+       01 WS-SEGMENT-TYPE-TABLE.
+           05 FILLER PIC X(22) VALUE 'EMEMPLOYEE SEGMENT    '.
+           05 FILLER PIC X(22) VALUE 'PRPAYROLL SEGMENT     '.
+           05 FILLER PIC X(22) VALUE 'DPDEPENDENT SEGMENT   '.
+       01 WS-SEGMENT-TYPE-REDEF REDEFINES WS-SEGMENT-TYPE-TABLE.
+           05 WS-SEGMENT-TYPE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-SEG-TYPE-IDX.
+               10 WS-STE-CODE        PIC X(02).
+               10 WS-STE-DESCRIPTION PIC X(20).
+
        01 SSA-AREA         PIC X(50).
        01 MESSAGE-AREA     PIC X(1000).
        01 LENGTH-FIELD     PIC 9(4).
 
-       PROCEDURE DIVISION.
+      *    Reject-report controls
+       01 WS-REJECT-FILE-STATUS    PIC X(2)  VALUE '00'.
+       01 WS-INSERT-COUNT          PIC 9(7)  VALUE ZERO.
+       01 WS-REJECT-COUNT          PIC 9(7)  VALUE ZERO.
+       01 WS-DUP-KEY-REJECT-COUNT  PIC 9(7)  VALUE ZERO.
+       01 WS-OTHER-REJECT-COUNT    PIC 9(7)  VALUE ZERO.
+       01 WS-EXCEPTION-FILE-STATUS PIC X(2)  VALUE '00'.
+       01 WS-VALIDATION-CODE       PIC X(1)  VALUE SPACES.
+           88 WS-VALIDATION-PASSED            VALUE 'P'.
+           88 WS-VALIDATION-FAILED            VALUE 'F'.
+       01 WS-SELECT-SQLCODE        PIC S9(9) COMP VALUE ZERO.
+       01 WS-MESSAGE-LENGTH-SWITCH PIC X(1)  VALUE 'N'.
+           88 WS-MESSAGE-LENGTH-OK             VALUE 'Y'.
+
+      *    Control-card batch controls
+       01 WS-CONTROL-FILE-STATUS   PIC X(2)  VALUE '00'.
+       01 WS-CONTROL-EOF-SWITCH    PIC X(1)  VALUE 'N'.
+           88 WS-NO-MORE-CONTROL-CARDS        VALUE 'Y'.
+       01 WS-PROCESSED-COUNT       PIC 9(7)  VALUE ZERO.
+       01 WS-UPDATED-COUNT         PIC 9(7)  VALUE ZERO.
+
+      *    Commit-interval controls
+       01 WS-RESTART-FILE-STATUS   PIC X(2)  VALUE '00'.
+       77 WS-COMMIT-INTERVAL       PIC 9(5)  VALUE 500.
+       77 WS-ROWS-SINCE-COMMIT     PIC 9(5)  VALUE ZERO.
+       77 WS-ROWS-COMMITTED        PIC 9(7)  VALUE ZERO.
+
+      *    UPDATE retry controls - a DB2 deadlock (-911) or timeout
+      *    (-913) is usually gone by the next attempt, so a short wait
+      *    and a handful of retries clears most of them without ever
+      *    involving the reject file.
+       77 WS-MAX-UPDATE-RETRIES    PIC 9(1)  VALUE 3.
+       77 WS-UPDATE-RETRY-COUNT    PIC 9(1)  VALUE ZERO.
+       77 WS-RETRY-WAIT-SECONDS    PIC 9(1)  VALUE 2.
+       01 WS-DEADLOCK-REJECT-COUNT PIC 9(7)  VALUE ZERO.
+
+      *    Compensating-action controls for an IMS ROLLBACK that fires
+      *    after the matching DB2 unit of work has already committed.
+       01 WS-COMPENSATING-UPDATE-COUNT PIC 9(7) VALUE ZERO.
+
+      *    Run-activity log controls
+       01 WS-RUNACT-FILE-STATUS    PIC X(2)  VALUE '00'.
+       01 WS-RUN-DATE-TIME.
+          05 WS-RUN-DATE           PIC X(08).
+          05 WS-RUN-TIME           PIC X(06).
+
+      *    Dry-run/what-if controls - set from the JCL PARM so a
+      *    suspicious upstream extract can be previewed without ever
+      *    touching production EMPLOYEE data.
+       01 WS-PREVIEW-FILE-STATUS   PIC X(2)  VALUE '00'.
+       01 WS-DRYRUN-SWITCH         PIC X(1)  VALUE 'N'.
+           88 WS-DRYRUN-MODE                  VALUE 'Y'.
+       01 WS-PREVIEW-COUNT         PIC 9(7)  VALUE ZERO.
+
+      *    Batch-window guard - the CICS online window opens at 0600
+      *    and an IMS CHECKPOINT is refused once it starts cutting it
+      *    close, rather than risk a checkpoint interval still running
+      *    when the online session comes up.
+       77 WS-ONLINE-WINDOW-TOTAL-MINUTES PIC 9(6) COMP VALUE 360.
+       77 WS-BATCH-WINDOW-GUARD-MINUTES  PIC 9(3)      VALUE 15.
+       01 WS-CURRENT-TIME                PIC 9(8).
+       01 WS-CURRENT-HOUR                PIC 9(2).
+       01 WS-CURRENT-MINUTE              PIC 9(2).
+       01 WS-CURRENT-TOTAL-MINUTES       PIC 9(6) COMP.
+       01 WS-MINUTES-TO-ONLINE-WINDOW    PIC S9(6) COMP.
+       01 WS-BATCH-WINDOW-SWITCH         PIC X(1)  VALUE 'N'.
+           88 WS-BATCH-WINDOW-VIOLATION            VALUE 'Y'.
+
+      *    Segment-type dispatch controls
+       01 WS-SEGMENT-TYPE-FOUND-SWITCH   PIC X(1)  VALUE 'N'.
+           88 WS-SEGMENT-TYPE-KNOWN                VALUE 'Y'.
+       01 WS-UNKNOWN-SEGMENT-TYPE-COUNT  PIC 9(5)  VALUE ZERO.
+
+      *    SQL-vs-CICS terminal-count reconciliation controls
+       01 WS-RECON-FILE-STATUS          PIC X(2)  VALUE '00'.
+       01 WS-CICS-WRITE-COUNT           PIC 9(7)  VALUE ZERO.
+       01 WS-DB2-CHANGE-COUNT           PIC 9(7)  VALUE ZERO.
+       01 WS-RECON-MISMATCH-SWITCH      PIC X(1)  VALUE 'N'.
+           88 WS-RECON-MISMATCH                   VALUE 'Y'.
+
+       LINKAGE SECTION.
+      *    JCL PARM='DRYRUN' turns previewing on; any other PARM, or
+      *    none at all, runs the batch live exactly as before.
+       01 WS-JCL-PARM-AREA.
+           05 WS-PARM-LENGTH       PIC S9(4) COMP.
+           05 WS-PARM-TEXT         PIC X(10).
+
+       PROCEDURE DIVISION USING WS-JCL-PARM-AREA.
        MAIN-PARA.
-      *    SQL STATEMENTS
-           EXEC SQL
-               SELECT EMPLOYEE_ID, EMPLOYEE_NAME
-               INTO :EMPLOYEE-ID, :EMPLOYEE-NAME
-               FROM EMPLOYEE
-               WHERE EMPLOYEE_ID = 12345
-           END-EXEC.
+           IF WS-PARM-LENGTH > ZERO
+                   AND WS-PARM-TEXT (1:6) = 'DRYRUN'
+               MOVE 'Y' TO WS-DRYRUN-SWITCH
+           END-IF.
 
-           EXEC SQL
-               UPDATE EMPLOYEE
-               SET EMPLOYEE_NAME = :EMPLOYEE-NAME
-               WHERE EMPLOYEE_ID = :EMPLOYEE-ID
-           END-EXEC.
+           OPEN OUTPUT EMPLOYEE-REJECTS.
+           OPEN OUTPUT EMPLOYEE-EXCEPTIONS.
+           OPEN INPUT  EMPLOYEE-CONTROL-CARDS.
+           OPEN OUTPUT BATCH-RESTART-TOKEN.
+           OPEN EXTEND RUN-ACTIVITY-LOG.
+           OPEN OUTPUT SQL-CICS-RECONCILE-REPORT.
 
-           EXEC SQL
-               INSERT INTO EMPLOYEE
-               (EMPLOYEE_ID, EMPLOYEE_NAME)
-               VALUES (:EMPLOYEE-ID, :EMPLOYEE-NAME)
-           END-EXEC.
+           IF WS-DRYRUN-MODE
+               OPEN OUTPUT EMPLOYEE-DRYRUN-PREVIEW
+           END-IF.
 
-           EXEC SQL
-               COMMIT
-           END-EXEC.
+           PERFORM PROCESS-CONTROL-CARD
+               UNTIL WS-NO-MORE-CONTROL-CARDS.
+
+      *    Flush whatever is left in the current commit scope so the
+      *    run always ends on a committed, checkpointed boundary.
+           IF WS-ROWS-SINCE-COMMIT > ZERO
+               PERFORM COMMIT-AND-CHECKPOINT
+           END-IF.
+
+           CLOSE EMPLOYEE-CONTROL-CARDS.
+           CLOSE BATCH-RESTART-TOKEN.
 
       *    IMS DL/I STATEMENTS
            EXEC DLI
@@ -44,10 +245,16 @@
                USING SSA-AREA
            END-EXEC.
 
+           PERFORM DISPATCH-SEGMENT-BY-TYPE
+               THRU DISPATCH-SEGMENT-BY-TYPE-EXIT.
+
            EXEC DLI
                GET NEXT DB-PCB SEGMENT-IO
            END-EXEC.
 
+           PERFORM DISPATCH-SEGMENT-BY-TYPE
+               THRU DISPATCH-SEGMENT-BY-TYPE-EXIT.
+
            EXEC DLI
                INSERT DB-PCB SEGMENT-IO
                USING SSA-AREA
@@ -68,16 +275,30 @@
                LENGTH LENGTH-FIELD
            END-EXEC.
 
-           EXEC DLI
-               SEND MESSAGE MESSAGE-AREA EMPLOYEE-ID
-               LENGTH LENGTH-FIELD
-           END-EXEC.
+           PERFORM CHECK-SEND-MESSAGE-LENGTH.
 
-      *    IMS Checkpoint/Restart
-           EXEC DLI
-               CHECKPOINT EMPLOYEE-ID
-               AREAS SEGMENT-IO
-           END-EXEC.
+           IF WS-MESSAGE-LENGTH-OK
+               EXEC DLI
+                   SEND MESSAGE MESSAGE-AREA EMPLOYEE-ID
+                   LENGTH LENGTH-FIELD
+               END-EXEC
+           END-IF.
+
+      *    IMS Checkpoint/Restart - guarded against starting a new
+      *    checkpoint interval too close to the scheduled CICS online
+      *    window opening.
+           PERFORM CHECK-BATCH-WINDOW-GUARD
+               THRU CHECK-BATCH-WINDOW-GUARD-EXIT.
+
+           IF WS-BATCH-WINDOW-VIOLATION
+               PERFORM LOG-BATCH-WINDOW-VIOLATION
+                   THRU LOG-BATCH-WINDOW-VIOLATION-EXIT
+           ELSE
+               EXEC DLI
+                   CHECKPOINT EMPLOYEE-ID
+                   AREAS SEGMENT-IO
+               END-EXEC
+           END-IF.
 
            EXEC DLI
                RESTART EMPLOYEE-ID
@@ -88,7 +309,127 @@
                ROLLBACK EMPLOYEE-ID
            END-EXEC.
 
-      *    CICS STATEMENTS
+      *    DB2 already committed this EMPLOYEE-ID at the last commit
+      *    point (COMMIT-AND-CHECKPOINT), but the IMS ROLLBACK just
+      *    above undid the matching IMS-side change. The two systems
+      *    are now out of step, so flag the DB2 row for reconciliation
+      *    instead of leaving the mismatch to be found later.
+           PERFORM COMPENSATE-FOR-IMS-ROLLBACK
+               THRU COMPENSATE-FOR-IMS-ROLLBACK-EXIT.
+
+       END-OF-MAIN-PARA.
+           PERFORM WRITE-REJECT-SUMMARY.
+           PERFORM RECONCILE-SQL-CICS-COUNTS
+               THRU RECONCILE-SQL-CICS-COUNTS-EXIT.
+           PERFORM LOG-RUN-ACTIVITY.
+           CLOSE EMPLOYEE-REJECTS.
+           CLOSE EMPLOYEE-EXCEPTIONS.
+           CLOSE RUN-ACTIVITY-LOG.
+           CLOSE SQL-CICS-RECONCILE-REPORT.
+
+           IF WS-DRYRUN-MODE
+               CLOSE EMPLOYEE-DRYRUN-PREVIEW
+           END-IF.
+
+           GOBACK.
+
+      *    One control card in, one employee processed: read the next
+      *    EMPLOYEE-ID and run the SELECT/validate/UPDATE/INSERT/COMMIT
+      *    sequence against it.
+       PROCESS-CONTROL-CARD.
+           READ EMPLOYEE-CONTROL-CARDS INTO EMPLOYEE-CONTROL-CARD
+               AT END
+                   MOVE 'Y' TO WS-CONTROL-EOF-SWITCH
+               NOT AT END
+                   MOVE CC-EMPLOYEE-ID TO EMPLOYEE-ID
+                   PERFORM PROCESS-ONE-EMPLOYEE
+                       THRU PROCESS-ONE-EMPLOYEE-EXIT
+           END-READ.
+
+      *    SQL STATEMENTS - one employee, driven by the control card
+      *    just read instead of a hard-coded test EMPLOYEE-ID.
+       PROCESS-ONE-EMPLOYEE.
+           ADD 1 TO WS-PROCESSED-COUNT.
+
+      *    EMPLOYEE-ID comes straight off the control card - check its
+      *    format and range before it is ever used as a SQL host
+      *    variable below. EMPLOYEE-NAME isn't known until the SELECT
+      *    fetches it, so the full ID/NAME pair is validated again
+      *    right after, before either reaches a DLI SSA key field or a
+      *    CICS RIDFLD.
+           IF EMPLOYEE-ID NOT NUMERIC
+                   OR EMPLOYEE-ID < 1 OR EMPLOYEE-ID > 99999
+               MOVE EMPLOYEE-ID TO EXCP-EMPLOYEE-ID
+               MOVE SPACES      TO EXCP-EMPLOYEE-NAME
+               WRITE EMPLOYEE-EXCEPTION-RECORD
+               GO TO PROCESS-ONE-EMPLOYEE-EXIT
+           END-IF.
+
+           EXEC SQL
+               SELECT EMPLOYEE_ID, EMPLOYEE_NAME
+               INTO :EMPLOYEE-ID, :EMPLOYEE-NAME
+               FROM EMPLOYEE
+               WHERE EMPLOYEE_ID = :EMPLOYEE-ID
+           END-EXEC.
+
+      *    The SELECT has just overwritten EMPLOYEE-ID/EMPLOYEE-NAME
+      *    with the row DB2 actually holds - validate that fetched
+      *    pair before anything below uses it as a DLI SSA key field
+      *    or a CICS RIDFLD.
+           CALL 'EMPLOYEE-VALIDATE' USING EMPLOYEE-ID
+                                           EMPLOYEE-NAME
+                                           WS-VALIDATION-CODE.
+
+           IF WS-VALIDATION-FAILED
+               MOVE EMPLOYEE-ID   TO EXCP-EMPLOYEE-ID
+               MOVE EMPLOYEE-NAME TO EXCP-EMPLOYEE-NAME
+               WRITE EMPLOYEE-EXCEPTION-RECORD
+               GO TO PROCESS-ONE-EMPLOYEE-EXIT
+           END-IF.
+
+           IF WS-DRYRUN-MODE
+               PERFORM PREVIEW-UPDATE-AND-INSERT
+                   THRU PREVIEW-UPDATE-AND-INSERT-EXIT
+               GO TO PROCESS-ONE-EMPLOYEE-EXIT
+           END-IF.
+
+      *    The SELECT above already tells us whether this EMPLOYEE-ID
+      *    is on file (SQLCODE = ZERO) or not (SQLCODE = 100 -
+      *    NOTFOUND). Save that result before the UPDATE retry loop
+      *    below overwrites SQLCODE, so the row is either updated or
+      *    inserted - never both.
+           MOVE SQLCODE TO WS-SELECT-SQLCODE.
+
+           IF WS-SELECT-SQLCODE = 100
+               PERFORM INSERT-NEW-EMPLOYEE
+                   THRU INSERT-NEW-EMPLOYEE-EXIT
+           ELSE
+               MOVE ZERO TO WS-UPDATE-RETRY-COUNT
+               PERFORM UPDATE-EMPLOYEE-ATTEMPT
+                   THRU UPDATE-EMPLOYEE-ATTEMPT-EXIT
+                   WITH TEST AFTER
+                   UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                      OR WS-UPDATE-RETRY-COUNT >= WS-MAX-UPDATE-RETRIES
+
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-UPDATED-COUNT
+               ELSE
+                   IF SQLCODE = -911 OR SQLCODE = -913
+                       ADD 1 TO WS-DEADLOCK-REJECT-COUNT
+                   ELSE
+                       ADD 1 TO WS-OTHER-REJECT-COUNT
+                   END-IF
+                   MOVE SQLCODE       TO REJ-SQLCODE
+                   MOVE EMPLOYEE-ID   TO REJ-EMPLOYEE-ID
+                   MOVE EMPLOYEE-NAME TO REJ-EMPLOYEE-NAME
+                   WRITE EMPLOYEE-REJECT-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+           END-IF.
+
+      *    CICS STATEMENTS - one EMPLOYEE dataset READ/WRITE per
+      *    employee the control card drove through, so the SQL-vs-CICS
+      *    reconciliation compares like totals.
            EXEC CICS
                READ DATASET('EMPLOYEE')
                INTO(SEGMENT-IO)
@@ -101,4 +442,295 @@
                RIDFLD(EMPLOYEE-ID)
            END-EXEC.
 
-           STOP RUN. 
\ No newline at end of file
+           ADD 1 TO WS-CICS-WRITE-COUNT.
+
+           ADD 1 TO WS-ROWS-SINCE-COMMIT.
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+               PERFORM COMMIT-AND-CHECKPOINT
+           END-IF.
+       PROCESS-ONE-EMPLOYEE-EXIT.
+           EXIT.
+
+      *    Dry-run stand-in for the UPDATE/INSERT pair above - writes
+      *    what would have been sent to DB2 instead of sending it, so
+      *    a suspicious extract can be sanity-checked first.
+       PREVIEW-UPDATE-AND-INSERT.
+           MOVE 'U' TO DRY-ACTION-CODE.
+           MOVE EMPLOYEE-ID   TO DRY-EMPLOYEE-ID.
+           MOVE EMPLOYEE-NAME TO DRY-EMPLOYEE-NAME.
+           WRITE EMPLOYEE-DRYRUN-RECORD.
+
+           MOVE 'I' TO DRY-ACTION-CODE.
+           WRITE EMPLOYEE-DRYRUN-RECORD.
+
+           ADD 1 TO WS-PREVIEW-COUNT.
+       PREVIEW-UPDATE-AND-INSERT-EXIT.
+           EXIT.
+
+      *    One UPDATE attempt. Waits before every retry past the first
+      *    so a deadlock victim is not immediately resubmitted into the
+      *    same contention it just lost out to.
+       UPDATE-EMPLOYEE-ATTEMPT.
+           ADD 1 TO WS-UPDATE-RETRY-COUNT.
+           IF WS-UPDATE-RETRY-COUNT > 1
+               CALL 'C$SLEEP' USING WS-RETRY-WAIT-SECONDS
+           END-IF.
+
+           EXEC SQL
+               UPDATE EMPLOYEE
+               SET EMPLOYEE_NAME = :EMPLOYEE-NAME
+               WHERE EMPLOYEE_ID = :EMPLOYEE-ID
+           END-EXEC.
+       UPDATE-EMPLOYEE-ATTEMPT-EXIT.
+           EXIT.
+
+      *    The SELECT found no row for this EMPLOYEE-ID, so this is a
+      *    new hire - INSERT instead of UPDATE.
+       INSERT-NEW-EMPLOYEE.
+           EXEC SQL
+               INSERT INTO EMPLOYEE
+               (EMPLOYEE_ID, EMPLOYEE_NAME)
+               VALUES (:EMPLOYEE-ID, :EMPLOYEE-NAME)
+           END-EXEC.
+
+           PERFORM CHECK-INSERT-RESULT.
+       INSERT-NEW-EMPLOYEE-EXIT.
+           EXIT.
+
+      *    Commit the current unit of work and drop a restart token so
+      *    a DB2 deadlock or a cancelled job can resume after the last
+      *    committed EMPLOYEE-ID instead of from row one.
+       COMMIT-AND-CHECKPOINT.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           ADD WS-ROWS-SINCE-COMMIT TO WS-ROWS-COMMITTED.
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+           MOVE EMPLOYEE-ID        TO RESTART-LAST-EMPLOYEE-ID.
+           MOVE WS-ROWS-COMMITTED  TO RESTART-ROWS-COMMITTED.
+           WRITE BATCH-RESTART-RECORD.
+
+      *    Look at the SQLCODE the INSERT just left behind. A non-zero
+      *    code means the row never made it into EMPLOYEE, so it goes
+      *    to the reject file instead of silently falling through to
+      *    COMMIT with the good rows.
+       CHECK-INSERT-RESULT.
+           IF SQLCODE NOT = ZERO
+               ADD 1 TO WS-REJECT-COUNT
+               EVALUATE SQLCODE
+                   WHEN -803
+                       ADD 1 TO WS-DUP-KEY-REJECT-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-OTHER-REJECT-COUNT
+               END-EVALUATE
+               MOVE SQLCODE       TO REJ-SQLCODE
+               MOVE EMPLOYEE-ID   TO REJ-EMPLOYEE-ID
+               MOVE EMPLOYEE-NAME TO REJ-EMPLOYEE-NAME
+               WRITE EMPLOYEE-REJECT-RECORD
+           ELSE
+               ADD 1 TO WS-INSERT-COUNT
+           END-IF.
+
+      *    Second phase of the compensating action: DB2 already
+      *    committed this EMPLOYEE-ID, so it cannot simply be rolled
+      *    back a second time. Instead mark it as needing manual or
+      *    batch reconciliation so the mismatch is visible rather than
+      *    silently left for the next run to trip over.
+       COMPENSATE-FOR-IMS-ROLLBACK.
+           EXEC SQL
+               UPDATE EMPLOYEE
+               SET NEEDS_RECONCILIATION = 'Y'
+               WHERE EMPLOYEE_ID = :EMPLOYEE-ID
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-COMPENSATING-UPDATE-COUNT
+           END-IF.
+       COMPENSATE-FOR-IMS-ROLLBACK-EXIT.
+           EXIT.
+
+      *    Read the current time of day and work out how many minutes
+      *    remain before the scheduled CICS online window opens. A
+      *    checkpoint interval starting inside that margin risks still
+      *    being open when the online session comes up.
+       CHECK-BATCH-WINDOW-GUARD.
+           MOVE 'N' TO WS-BATCH-WINDOW-SWITCH.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME (1:2) TO WS-CURRENT-HOUR.
+           MOVE WS-CURRENT-TIME (3:2) TO WS-CURRENT-MINUTE.
+           COMPUTE WS-CURRENT-TOTAL-MINUTES =
+               WS-CURRENT-HOUR * 60 + WS-CURRENT-MINUTE.
+           COMPUTE WS-MINUTES-TO-ONLINE-WINDOW =
+               WS-ONLINE-WINDOW-TOTAL-MINUTES
+               - WS-CURRENT-TOTAL-MINUTES.
+           IF WS-MINUTES-TO-ONLINE-WINDOW >= ZERO
+                   AND WS-MINUTES-TO-ONLINE-WINDOW
+                       < WS-BATCH-WINDOW-GUARD-MINUTES
+               MOVE 'Y' TO WS-BATCH-WINDOW-SWITCH
+           END-IF.
+       CHECK-BATCH-WINDOW-GUARD-EXIT.
+           EXIT.
+
+      *    Log the violation instead of letting the checkpoint fire -
+      *    the run-activity log already carries every other batch
+      *    event, so this one more entry keeps operations looking in
+      *    one place.
+       LOG-BATCH-WINDOW-VIOLATION.
+           DISPLAY 'BATCH WINDOW VIOLATION - CHECKPOINT DEFERRED - '
+               'ONLINE WINDOW OPENS WITHIN '
+               WS-BATCH-WINDOW-GUARD-MINUTES ' MINUTES'.
+
+           MOVE 'TESTSQIM' TO RA-PROGRAM-ID.
+           ACCEPT RA-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RA-RUN-TIME FROM TIME.
+           MOVE ZERO TO RA-ROWS-READ.
+           MOVE ZERO TO RA-ROWS-UPDATED.
+           MOVE ZERO TO RA-ROWS-INSERTED.
+           MOVE 1    TO RA-ROWS-REJECTED.
+           WRITE RUN-ACTIVITY-RECORD.
+       LOG-BATCH-WINDOW-VIOLATION-EXIT.
+           EXIT.
+
+      *    Look up the two-byte segment-type code at the front of
+      *    SEGMENT-IO against the segment-type table, then route the
+      *    retrieved segment to its own REDEFINES-based layout and
+      *    processing paragraph instead of treating every GET the
+      *    same way regardless of what came back.
+       DISPATCH-SEGMENT-BY-TYPE.
+           MOVE 'N' TO WS-SEGMENT-TYPE-FOUND-SWITCH.
+           SET WS-SEG-TYPE-IDX TO 1.
+           SEARCH WS-SEGMENT-TYPE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN SIO-SEGMENT-TYPE-CODE
+                       = WS-STE-CODE (WS-SEG-TYPE-IDX)
+                   MOVE 'Y' TO WS-SEGMENT-TYPE-FOUND-SWITCH
+           END-SEARCH.
+
+           IF WS-SEGMENT-TYPE-KNOWN
+               EVALUATE WS-SEG-TYPE-IDX
+                   WHEN 1
+                       PERFORM PROCESS-EMPLOYEE-SEGMENT
+                           THRU PROCESS-EMPLOYEE-SEGMENT-EXIT
+                   WHEN 2
+                       PERFORM PROCESS-PAYROLL-SEGMENT
+                           THRU PROCESS-PAYROLL-SEGMENT-EXIT
+                   WHEN 3
+                       PERFORM PROCESS-DEPENDENT-SEGMENT
+                           THRU PROCESS-DEPENDENT-SEGMENT-EXIT
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-UNKNOWN-SEGMENT-TYPE-COUNT
+               DISPLAY 'EMPLOYEE-BATCH: UNKNOWN IMS SEGMENT TYPE '
+                   SIO-SEGMENT-TYPE-CODE
+           END-IF.
+       DISPATCH-SEGMENT-BY-TYPE-EXIT.
+           EXIT.
+
+       PROCESS-EMPLOYEE-SEGMENT.
+           MOVE EMPSEG-EMPLOYEE-ID   TO EMPLOYEE-ID.
+           MOVE EMPSEG-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+       PROCESS-EMPLOYEE-SEGMENT-EXIT.
+           EXIT.
+
+       PROCESS-PAYROLL-SEGMENT.
+           MOVE PAYSEG-EMPLOYEE-ID   TO EMPLOYEE-ID.
+           MOVE PAYSEG-PAY-RATE      TO EMPLOYEE-PAY-RATE.
+       PROCESS-PAYROLL-SEGMENT-EXIT.
+           EXIT.
+
+       PROCESS-DEPENDENT-SEGMENT.
+           MOVE DEPSEG-EMPLOYEE-ID   TO EMPLOYEE-ID.
+       PROCESS-DEPENDENT-SEGMENT-EXIT.
+           EXIT.
+
+      *    Guard the outbound IMS message: LENGTH-FIELD has to be
+      *    non-zero and no bigger than MESSAGE-AREA's actual size, or
+      *    SEND MESSAGE silently corrupts the outbound message.
+       CHECK-SEND-MESSAGE-LENGTH.
+           MOVE 'N' TO WS-MESSAGE-LENGTH-SWITCH.
+           IF LENGTH-FIELD > ZERO AND LENGTH-FIELD <= 1000
+               MOVE 'Y' TO WS-MESSAGE-LENGTH-SWITCH
+           ELSE
+               DISPLAY 'EMPLOYEE-BATCH: TRANSACTION REJECTED - '
+                   'LENGTH-FIELD ' LENGTH-FIELD
+                   ' OUT OF RANGE FOR MESSAGE-AREA'
+               UPON CONSOLE
+           END-IF.
+
+      *    One-page end-of-run summary: how many employees the control
+      *    file drove through the batch, how many were updated and
+      *    inserted, and how many rows were rejected and, broadly, why.
+       WRITE-REJECT-SUMMARY.
+           DISPLAY '================================================'.
+           DISPLAY 'EMPLOYEE BATCH - END OF RUN SUMMARY'.
+           DISPLAY '================================================'.
+           DISPLAY 'EMPLOYEES PROCESSED . . . . . . . : '
+               WS-PROCESSED-COUNT.
+           DISPLAY 'ROWS UPDATED. . . . . . . . . . . : ' WS-UPDATED-COUNT.
+           DISPLAY 'ROWS INSERTED SUCCESSFULLY . . . : ' WS-INSERT-COUNT.
+           DISPLAY 'ROWS REJECTED . . . . . . . . . . : ' WS-REJECT-COUNT.
+           DISPLAY '  DUPLICATE KEY (SQLCODE -803) . : '
+               WS-DUP-KEY-REJECT-COUNT.
+           DISPLAY '  ALL OTHER SQLCODES . . . . . . : '
+               WS-OTHER-REJECT-COUNT.
+           DISPLAY '  UPDATE DEADLOCK/TIMEOUT, RETRIES EXHAUSTED . : '
+               WS-DEADLOCK-REJECT-COUNT.
+           DISPLAY 'IMS ROLLBACK COMPENSATING DB2 UPDATES . . . . : '
+               WS-COMPENSATING-UPDATE-COUNT.
+           IF WS-DRYRUN-MODE
+               DISPLAY '*** DRY-RUN MODE - NO DB2 CHANGES WERE MADE ***'
+               DISPLAY 'UPDATE/INSERT PAIRS PREVIEWED . . . . . : '
+                   WS-PREVIEW-COUNT
+           END-IF.
+           DISPLAY '================================================'.
+
+      *    DB2 rows changed (updates plus inserts) should equal the
+      *    number of CICS EMPLOYEE dataset records written this same
+      *    run, since every employee processed touches both sides.
+      *    A mismatch means the two systems drifted out of step during
+      *    the run and needs to be looked at before the next one.
+       RECONCILE-SQL-CICS-COUNTS.
+           COMPUTE WS-DB2-CHANGE-COUNT =
+               WS-UPDATED-COUNT + WS-INSERT-COUNT.
+
+           MOVE 'N' TO WS-RECON-MISMATCH-SWITCH.
+           IF WS-DB2-CHANGE-COUNT NOT = WS-CICS-WRITE-COUNT
+               MOVE 'Y' TO WS-RECON-MISMATCH-SWITCH
+           END-IF.
+
+           MOVE SPACES TO SQL-CICS-RECONCILE-LINE.
+           IF WS-RECON-MISMATCH
+               STRING 'MISMATCH - DB2 ROWS CHANGED: '
+                   WS-DB2-CHANGE-COUNT
+                   ' CICS DATASET WRITES: '
+                   WS-CICS-WRITE-COUNT
+                   DELIMITED BY SIZE INTO SQL-CICS-RECONCILE-LINE
+           ELSE
+               STRING 'OK - DB2 ROWS CHANGED: '
+                   WS-DB2-CHANGE-COUNT
+                   ' MATCHES CICS DATASET WRITES: '
+                   WS-CICS-WRITE-COUNT
+                   DELIMITED BY SIZE INTO SQL-CICS-RECONCILE-LINE
+           END-IF.
+           WRITE SQL-CICS-RECONCILE-LINE.
+       RECONCILE-SQL-CICS-COUNTS-EXIT.
+           EXIT.
+
+      *    Append this run's totals to the shared run-activity log so
+      *    the end-of-day control report can roll up the whole
+      *    EMPLOYEE suite without re-reading every program's own
+      *    reject and exception files.
+       LOG-RUN-ACTIVITY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE 'TESTSQIM'         TO RA-PROGRAM-ID.
+           MOVE WS-RUN-DATE        TO RA-RUN-DATE.
+           MOVE WS-RUN-TIME        TO RA-RUN-TIME.
+           MOVE WS-PROCESSED-COUNT TO RA-ROWS-READ.
+           MOVE WS-UPDATED-COUNT   TO RA-ROWS-UPDATED.
+           MOVE WS-INSERT-COUNT    TO RA-ROWS-INSERTED.
+           MOVE WS-REJECT-COUNT    TO RA-ROWS-REJECTED.
+           WRITE RUN-ACTIVITY-RECORD.
\ No newline at end of file
