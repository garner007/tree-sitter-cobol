@@ -1,12 +1,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ENHANCED-COBOL-TEST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RECON-RPT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+           SELECT EMPLOYEE-EXCEPTIONS ASSIGN TO EMPEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           SELECT RUN-ACTIVITY-LOG ASSIGN TO RUNACTLG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNACT-FILE-STATUS.
+           SELECT FIELD-CHANGE-LOG ASSIGN TO FLDCHG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLDCHG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    "Before vs after" drift report - one line per FIELD-A-1 key
+      *    whose CORRESPONDING subtract left a non-zero difference.
+       FD  EMPLOYEE-RECON-RPT.
+       01  EMPLOYEE-RECON-RPT-LINE PIC X(80).
+
+      *    Records that fail the shared EMPLOYEE-ID/EMPLOYEE-NAME
+      *    validation before they reach SQL, DLI, or CICS.
+       FD  EMPLOYEE-EXCEPTIONS.
+       01  EMPLOYEE-EXCEPTION-RECORD.
+           05 EXCP-EMPLOYEE-ID   PIC 9(5).
+           05 EXCP-EMPLOYEE-NAME PIC X(30).
+
+      *    Shared end-of-day roll-up log, appended to by every batch
+      *    program in the EMPLOYEE suite.
+       FD  RUN-ACTIVITY-LOG.
+           COPY RUNACT.
+
+      *    Field-level before/after change log, one line per field
+      *    touched by MOVE CORRESPONDING GROUP-A TO GROUP-B, so an
+      *    auditor asking what a field used to say does not have to
+      *    reconstruct it from a backup tape.
+       FD  FIELD-CHANGE-LOG.
+       01  FIELD-CHANGE-LOG-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-RECON-RPT-STATUS  PIC X(02) VALUE '00'.
+       01 WS-EXCEPTION-FILE-STATUS PIC X(02) VALUE '00'.
+       01 WS-RUNACT-FILE-STATUS PIC X(02) VALUE '00'.
+       01 WS-RUN-DATE-TIME.
+          05 WS-RUN-DATE       PIC X(08).
+          05 WS-RUN-TIME       PIC X(06).
+       01 WS-VALIDATION-CODE   PIC X(01) VALUE SPACES.
+           88 WS-VALIDATION-PASSED        VALUE 'P'.
+           88 WS-VALIDATION-FAILED        VALUE 'F'.
+       01 WS-RECON-REPORT-LINE.
+          05 WS-RECON-KEY       PIC X(10).
+          05 FILLER             PIC X(04) VALUE SPACES.
+          05 FILLER             PIC X(09) VALUE 'DELTA = '.
+          05 WS-RECON-DELTA     PIC -9(5).
+          05 FILLER             PIC X(48) VALUE SPACES.
+      *    Shared EMPLOYEE-ID/EMPLOYEE-NAME/pay-rate fields
+           COPY EMPMAST.
        01 WS-VARIABLES.
-          05 WS-EMPLOYEE-ID    PIC 9(5).
-          05 WS-EMPLOYEE-NAME  PIC X(30).
           05 WS-COUNTER        PIC 9(3).
+       01 SEGMENT-IO           PIC X(200).
+       01 SQLCODE              PIC S9(9) COMP.
+       01 WS-AUDIT-FIELDS.
+          05 WS-AUDIT-TIMESTAMP PIC X(26).
+          05 WS-OLD-ACTIVE-FLAG PIC X(01).
+          05 WS-NEW-ACTIVE-FLAG PIC X(01).
+       01 WS-REJECTED-SWITCH   PIC X(01) VALUE 'N'.
+           88 WS-ROW-REJECTED            VALUE 'Y'.
        01 GROUP-A.
           05 FIELD-A-1         PIC X(10).
           05 FIELD-A-2         PIC 9(5).
@@ -14,13 +78,40 @@
           05 FIELD-A-1         PIC X(10).
           05 FIELD-A-2         PIC 9(5).
 
+      *    Before/after change-log controls
+       01 WS-FLDCHG-FILE-STATUS PIC X(02) VALUE '00'.
+       01 WS-GROUP-B-BEFORE.
+          05 WS-BEFORE-FIELD-A-1 PIC X(10).
+          05 WS-BEFORE-FIELD-A-2 PIC 9(5).
+       01 WS-FIELD-CHANGE-LINE.
+          05 WS-FC-FIELD-NAME    PIC X(10).
+          05 FILLER              PIC X(02) VALUE SPACES.
+          05 FILLER              PIC X(07) VALUE 'BEFORE='.
+          05 WS-FC-BEFORE-VALUE  PIC X(15).
+          05 FILLER              PIC X(02) VALUE SPACES.
+          05 FILLER              PIC X(06) VALUE 'AFTER='.
+          05 WS-FC-AFTER-VALUE   PIC X(15).
+          05 FILLER              PIC X(23) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           OPEN OUTPUT EMPLOYEE-RECON-RPT.
+           OPEN OUTPUT EMPLOYEE-EXCEPTIONS.
+           OPEN EXTEND RUN-ACTIVITY-LOG.
+           OPEN OUTPUT FIELD-CHANGE-LOG.
+
       *    Enhanced CORRESPONDING operations
            ADD CORRESPONDING GROUP-A TO GROUP-B.
            SUBTRACT CORRESPONDING GROUP-B FROM GROUP-A.
+
+           PERFORM RECONCILE-GROUP-VERSIONS.
+
+           PERFORM CAPTURE-GROUP-B-BEFORE-IMAGE.
+
            MOVE CORRESPONDING GROUP-A TO GROUP-B.
 
+           PERFORM LOG-FIELD-CHANGES.
+
       *    Enhanced IF statement with THEN/ELSE/END-IF
            IF WS-COUNTER = 1 THEN
                DISPLAY 'Counter is one'
@@ -31,13 +122,33 @@
            END-IF.
 
       *    SQL processing
+           MOVE 'Y' TO WS-NEW-ACTIVE-FLAG.
            EXEC SQL
                SELECT EMPLOYEE_ID, EMPLOYEE_NAME
-               INTO :WS-EMPLOYEE-ID, :WS-EMPLOYEE-NAME
+               INTO :EMPLOYEE-ID, :EMPLOYEE-NAME
                FROM EMPLOYEE_TABLE
                WHERE ACTIVE_FLAG = 'Y'
            END-EXEC.
 
+      *    Validate the row the SELECT just fetched before LOG-EMPLOYEE-
+      *    AUDIT's own EXEC SQL statements key off it, and before it is
+      *    used as a DLI SSA key field or a CICS RIDFLD. Bad rows are
+      *    diverted to EMPLOYEE-EXCEPTIONS instead of blowing up the
+      *    run downstream.
+           CALL 'EMPLOYEE-VALIDATE' USING EMPLOYEE-ID
+                                           EMPLOYEE-NAME
+                                           WS-VALIDATION-CODE.
+
+           IF WS-VALIDATION-FAILED
+               MOVE EMPLOYEE-ID      TO EXCP-EMPLOYEE-ID
+               MOVE EMPLOYEE-NAME    TO EXCP-EMPLOYEE-NAME
+               WRITE EMPLOYEE-EXCEPTION-RECORD
+               MOVE 'Y' TO WS-REJECTED-SWITCH
+               GO TO END-OF-MAIN-LOGIC
+           END-IF.
+
+           PERFORM LOG-EMPLOYEE-AUDIT.
+
       *    IMS DLI processing
            EXEC DLI
                GET UNIQUE PCB-EMPLOYEE SEGMENT-IO-AREA
@@ -47,8 +158,102 @@
       *    CICS processing
            EXEC CICS
                READ DATASET('EMPLOYEE')
-               INTO(WS-VARIABLES)
-               RIDFLD(WS-EMPLOYEE-ID)
+               INTO(SEGMENT-IO)
+               RIDFLD(EMPLOYEE-ID)
+           END-EXEC.
+
+       END-OF-MAIN-LOGIC.
+           PERFORM LOG-RUN-ACTIVITY.
+           CLOSE EMPLOYEE-RECON-RPT.
+           CLOSE EMPLOYEE-EXCEPTIONS.
+           CLOSE RUN-ACTIVITY-LOG.
+           CLOSE FIELD-CHANGE-LOG.
+           STOP RUN.
+
+      *    After SUBTRACT CORRESPONDING, GROUP-A holds the delta
+      *    between the two snapshots. Write a report line only where
+      *    that delta is non-zero, so drift between two versions of
+      *    the same record layout shows up without eyeballing a dump.
+       RECONCILE-GROUP-VERSIONS.
+           IF FIELD-A-2 OF GROUP-A NOT = ZERO
+               MOVE FIELD-A-1 OF GROUP-A TO WS-RECON-KEY
+               MOVE FIELD-A-2 OF GROUP-A TO WS-RECON-DELTA
+               WRITE EMPLOYEE-RECON-RPT-LINE FROM WS-RECON-REPORT-LINE
+           END-IF.
+
+      *    GROUP-B's values right before MOVE CORRESPONDING overwrites
+      *    them - the only chance to capture the "before" half of the
+      *    change log.
+       CAPTURE-GROUP-B-BEFORE-IMAGE.
+           MOVE FIELD-A-1 OF GROUP-B TO WS-BEFORE-FIELD-A-1.
+           MOVE FIELD-A-2 OF GROUP-B TO WS-BEFORE-FIELD-A-2.
+
+      *    One line per field MOVE CORRESPONDING touched, before value
+      *    next to after value, written whether or not the field
+      *    actually changed so the log is a complete record of the
+      *    MOVE rather than just its visible effects.
+       LOG-FIELD-CHANGES.
+           MOVE 'FIELD-A-1' TO WS-FC-FIELD-NAME.
+           MOVE WS-BEFORE-FIELD-A-1 TO WS-FC-BEFORE-VALUE.
+           MOVE FIELD-A-1 OF GROUP-B TO WS-FC-AFTER-VALUE.
+           WRITE FIELD-CHANGE-LOG-LINE FROM WS-FIELD-CHANGE-LINE.
+
+           MOVE 'FIELD-A-2' TO WS-FC-FIELD-NAME.
+           MOVE WS-BEFORE-FIELD-A-2 TO WS-FC-BEFORE-VALUE.
+           MOVE FIELD-A-2 OF GROUP-B TO WS-FC-AFTER-VALUE.
+           WRITE FIELD-CHANGE-LOG-LINE FROM WS-FIELD-CHANGE-LINE.
+
+      *    Record which run picked up this employee and what its
+      *    ACTIVE_FLAG was the last time it was audited, so a later
+      *    question about why an employee was selected can be answered
+      *    from EMPLOYEE_AUDIT_LOG instead of guessing from SQLCODE.
+       LOG-EMPLOYEE-AUDIT.
+           MOVE SPACES TO WS-OLD-ACTIVE-FLAG.
+           EXEC SQL
+               SELECT ACTIVE_FLAG
+               INTO :WS-OLD-ACTIVE-FLAG
+               FROM EMPLOYEE_AUDIT_LOG
+               WHERE EMPLOYEE_ID = :EMPLOYEE-ID
+               ORDER BY AUDIT_TIMESTAMP DESC
+               FETCH FIRST 1 ROW ONLY
            END-EXEC.
 
-           STOP RUN. 
\ No newline at end of file
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+               INTO :WS-AUDIT-TIMESTAMP
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO EMPLOYEE_AUDIT_LOG
+                   (AUDIT_TIMESTAMP, EMPLOYEE_ID,
+                    OLD_ACTIVE_FLAG, NEW_ACTIVE_FLAG)
+               VALUES
+                   (:WS-AUDIT-TIMESTAMP, :EMPLOYEE-ID,
+                    :WS-OLD-ACTIVE-FLAG, :WS-NEW-ACTIVE-FLAG)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'LOG-EMPLOYEE-AUDIT: INSERT INTO '
+                   'EMPLOYEE_AUDIT_LOG FAILED, SQLCODE=' SQLCODE
+           END-IF.
+
+      *    Append this run's single-row activity to the shared log -
+      *    one row read (the SELECT), one row inserted (the audit-log
+      *    INSERT) unless the row was rejected by validation first.
+       LOG-RUN-ACTIVITY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE 'ENHCOBOL'  TO RA-PROGRAM-ID.
+           MOVE WS-RUN-DATE TO RA-RUN-DATE.
+           MOVE WS-RUN-TIME TO RA-RUN-TIME.
+           MOVE 1           TO RA-ROWS-READ.
+           MOVE ZERO        TO RA-ROWS-UPDATED.
+           IF WS-ROW-REJECTED
+               MOVE ZERO TO RA-ROWS-INSERTED
+               MOVE 1    TO RA-ROWS-REJECTED
+           ELSE
+               MOVE 1    TO RA-ROWS-INSERTED
+               MOVE ZERO TO RA-ROWS-REJECTED
+           END-IF.
+           WRITE RUN-ACTIVITY-RECORD.
