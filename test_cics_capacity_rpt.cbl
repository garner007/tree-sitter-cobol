@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EMPLOYEE-DATASET-GROWTH-RPT.
+000120 AUTHOR.        D. OKONKWO.
+000130 INSTALLATION.  PAYROLL SYSTEMS - ONLINE.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY                                           *
+000180* --------------------------------------------------------------*
+000190* 2026-08-09 DO  INITIAL VERSION. NIGHTLY CAPACITY REPORT - BROWSES *
+000200*                THE CICS EMPLOYEE DATASET END TO END TO COUNT ITS  *
+000210*                RECORDS, COMPARES THE COUNT TO THE PRIOR NIGHT'S   *
+000220*                CONTROL RECORD, AND FLAGS THE RUN WHEN GROWTH      *
+000230*                EXCEEDS THE CONFIGURED THRESHOLD SO CAPACITY       *
+000240*                PLANNING HEARS ABOUT IT BEFORE THE DATASET FILLS.  *
+000250******************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT GROWTH-CONTROL-FILE ASSIGN TO GROWCTL
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350*    ONE ROW, REWRITTEN EVERY NIGHT - YESTERDAY'S RECORD COUNT.
+000360 FD  GROWTH-CONTROL-FILE.
+000370 01  GROWTH-CONTROL-RECORD.
+000380     05  GC-PRIOR-RUN-DATE     PIC X(08).
+000390     05  GC-PRIOR-RECORD-COUNT PIC 9(09).
+000400
+000410 WORKING-STORAGE SECTION.
+000420     COPY EMPMAST.
+000430
+000440 01  SEGMENT-IO                PIC X(200).
+000450 01  WS-RESP                   PIC S9(08) COMP.
+000460 01  WS-END-OF-BROWSE-SWITCH   PIC X(01) VALUE 'N'.
+000470     88  WS-END-OF-BROWSE               VALUE 'Y'.
+000480
+000490 01  WS-CONTROL-FILE-STATUS    PIC X(02) VALUE '00'.
+000500 01  WS-CONTROL-EXISTS-SWITCH  PIC X(01) VALUE 'N'.
+000510     88  WS-PRIOR-CONTROL-EXISTS        VALUE 'Y'.
+000520
+000530 01  WS-CURRENT-RECORD-COUNT   PIC 9(09) VALUE ZERO.
+000540 01  WS-PRIOR-RECORD-COUNT     PIC 9(09) VALUE ZERO.
+000550 01  WS-GROWTH-COUNT           PIC S9(09) VALUE ZERO.
+000560 01  WS-GROWTH-PCT             PIC S9(05) VALUE ZERO.
+000570
+000580*    GROWTH THRESHOLD - FLAG THE RUN WHEN THE DATASET HAS GROWN
+000590*    BY MORE THAN THIS MANY PERCENT SINCE LAST NIGHT.
+000600 77  WS-GROWTH-THRESHOLD-PCT   PIC 9(05) VALUE 10.
+000610 01  WS-THRESHOLD-SWITCH       PIC X(01) VALUE 'N'.
+000620     88  WS-GROWTH-THRESHOLD-EXCEEDED    VALUE 'Y'.
+000630
+000640 01  WS-RUN-DATE               PIC X(08).
+000650
+000660 PROCEDURE DIVISION.
+000670******************************************************************
+000680* 0000-MAINLINE                                                  *
+000690******************************************************************
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE
+000720         THRU 1000-INITIALIZE-EXIT.
+000730
+000740     PERFORM 2000-COUNT-DATASET
+000750         THRU 2000-COUNT-DATASET-EXIT.
+000760
+000770     PERFORM 3000-COMPARE-AND-FLAG
+000780         THRU 3000-COMPARE-AND-FLAG-EXIT.
+000790
+000800     PERFORM 4000-WRITE-NEW-CONTROL-RECORD
+000810         THRU 4000-WRITE-NEW-CONTROL-RECORD-EXIT.
+000820
+000830     PERFORM 9999-TERMINATE
+000840         THRU 9999-TERMINATE-EXIT.
+000850
+000860******************************************************************
+000870* 1000-INITIALIZE - READ LAST NIGHT'S CONTROL RECORD, IF ANY.     *
+000880******************************************************************
+000890 1000-INITIALIZE.
+000900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000910
+000920     OPEN INPUT GROWTH-CONTROL-FILE.
+000930     READ GROWTH-CONTROL-FILE
+000940         AT END
+000950             CONTINUE
+000960         NOT AT END
+000970             MOVE 'Y' TO WS-CONTROL-EXISTS-SWITCH
+000980             MOVE GC-PRIOR-RECORD-COUNT TO WS-PRIOR-RECORD-COUNT
+000990     END-READ.
+001000     CLOSE GROWTH-CONTROL-FILE.
+001010 1000-INITIALIZE-EXIT.
+001020     EXIT.
+001030
+001040******************************************************************
+001050* 2000-COUNT-DATASET - BROWSE THE EMPLOYEE DATASET START TO END,  *
+001060* COUNTING RECORDS RATHER THAN READING KEYED BY AN ID.            *
+001070******************************************************************
+001080 2000-COUNT-DATASET.
+001090     MOVE ZERO TO EMPLOYEE-ID.
+001100     EXEC CICS
+001110         STARTBR DATASET('EMPLOYEE')
+001120         RIDFLD(EMPLOYEE-ID)
+001130         GTEQ
+001140         RESP(WS-RESP)
+001150     END-EXEC.
+001160
+001170     PERFORM 2100-COUNT-ONE-RECORD
+001180         THRU 2100-COUNT-ONE-RECORD-EXIT
+001190         UNTIL WS-END-OF-BROWSE.
+001200
+001210     EXEC CICS
+001220         ENDBR DATASET('EMPLOYEE')
+001230     END-EXEC.
+001240 2000-COUNT-DATASET-EXIT.
+001250     EXIT.
+001260
+001270 2100-COUNT-ONE-RECORD.
+001280     EXEC CICS
+001290         READNEXT DATASET('EMPLOYEE')
+001300         INTO(SEGMENT-IO)
+001310         RIDFLD(EMPLOYEE-ID)
+001320         RESP(WS-RESP)
+001330     END-EXEC.
+001340
+001350     IF WS-RESP = DFHRESP(NORMAL)
+001360         ADD 1 TO WS-CURRENT-RECORD-COUNT
+001370     ELSE
+001380         MOVE 'Y' TO WS-END-OF-BROWSE-SWITCH
+001390     END-IF.
+001400 2100-COUNT-ONE-RECORD-EXIT.
+001410     EXIT.
+001420
+001430******************************************************************
+001440* 3000-COMPARE-AND-FLAG                                          *
+001450******************************************************************
+001460 3000-COMPARE-AND-FLAG.
+001470     IF WS-PRIOR-CONTROL-EXISTS
+001480         COMPUTE WS-GROWTH-COUNT =
+001490             WS-CURRENT-RECORD-COUNT - WS-PRIOR-RECORD-COUNT
+001500         IF WS-PRIOR-RECORD-COUNT > ZERO
+001510             COMPUTE WS-GROWTH-PCT ROUNDED =
+001520                 (WS-GROWTH-COUNT * 100) / WS-PRIOR-RECORD-COUNT
+001530         END-IF
+001540         IF WS-GROWTH-PCT > WS-GROWTH-THRESHOLD-PCT
+001550             MOVE 'Y' TO WS-THRESHOLD-SWITCH
+001560         END-IF
+001570     END-IF.
+001580 3000-COMPARE-AND-FLAG-EXIT.
+001590     EXIT.
+001600
+001610******************************************************************
+001620* 4000-WRITE-NEW-CONTROL-RECORD - TONIGHT'S COUNT BECOMES         *
+001630* TOMORROW NIGHT'S COMPARISON BASELINE.                           *
+001640******************************************************************
+001650 4000-WRITE-NEW-CONTROL-RECORD.
+001660     OPEN OUTPUT GROWTH-CONTROL-FILE.
+001670     MOVE WS-RUN-DATE             TO GC-PRIOR-RUN-DATE.
+001680     MOVE WS-CURRENT-RECORD-COUNT TO GC-PRIOR-RECORD-COUNT.
+001690     WRITE GROWTH-CONTROL-RECORD.
+001700     CLOSE GROWTH-CONTROL-FILE.
+001710 4000-WRITE-NEW-CONTROL-RECORD-EXIT.
+001720     EXIT.
+001730
+001740******************************************************************
+001750* 9999-TERMINATE                                                 *
+001760******************************************************************
+001770 9999-TERMINATE.
+001780     DISPLAY '================================================'.
+001790     DISPLAY 'EMPLOYEE DATASET - NIGHTLY CAPACITY REPORT'.
+001800     DISPLAY '================================================'.
+001810     DISPLAY 'RECORD COUNT TONIGHT . . . . . . : '
+001820         WS-CURRENT-RECORD-COUNT.
+001830     IF WS-PRIOR-CONTROL-EXISTS
+001840         DISPLAY 'RECORD COUNT LAST NIGHT. . . . . : '
+001850             WS-PRIOR-RECORD-COUNT
+001860         DISPLAY 'NET GROWTH . . . . . . . . . . . : '
+001870             WS-GROWTH-COUNT
+001880         DISPLAY 'GROWTH PERCENT . . . . . . . . . : '
+001890             WS-GROWTH-PCT
+001900     ELSE
+001910         DISPLAY 'NO PRIOR-NIGHT CONTROL RECORD - BASELINE RUN'
+001920     END-IF.
+001930     IF WS-GROWTH-THRESHOLD-EXCEEDED
+001940         DISPLAY '*** GROWTH THRESHOLD EXCEEDED - REVIEW '
+001950             'CAPACITY ***'
+001960     END-IF.
+001970     DISPLAY '================================================'.
+001980     STOP RUN.
+001990 9999-TERMINATE-EXIT.
+002000     EXIT.
